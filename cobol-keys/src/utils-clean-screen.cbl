@@ -16,6 +16,6 @@
       *******************************************************************
       *
        PROCEDURE DIVISION.
-        CALL "system" USING "clear".
+        DISPLAY " " WITH ERASE SCREEN.
         EXIT PROGRAM.
        END PROGRAM utils-clean-screen.
