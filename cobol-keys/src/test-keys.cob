@@ -13,36 +13,62 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        COPY screenio.
+       COPY "cpy/return-codes".
+       COPY "cpy/messages".
        77 total                 PIC 9(5)V99.
+      *> mensajes bilingues (ES/EN) -- el texto en si vive en
+      *> cpy/messages y se obtiene via CALL "msg-lookup", no en una
+      *> tabla local a este programa
+       77 WS-GREETING-MSG       PIC X(40).
+       77 WS-CALC-ERROR-MSG     PIC X(40).
+       77 WS-MSG-CODE           PIC 9(02) VALUE ZERO.
+      *> staged CALL arguments -- must match log-error's LINKAGE
+      *> picture exactly, since a short literal passed positionally
+      *> is not reliably padded/zero-filled to the callee's length
+       77 WS-LOG-PROGRAM        PIC X(20) VALUE SPACES.
+       77 WS-LOG-PARAGRAPH      PIC X(20) VALUE SPACES.
+       77 WS-LOG-CODE           PIC 9(04) VALUE ZERO.
+       77 WS-LOG-MESSAGE        PIC X(60) VALUE SPACES.
        LOCAL-STORAGE SECTION.
-       77 SYS-COLOR-BLACK       PIC 99 VALUE 00.
-       77 SYS-COLOR-BLUE        PIC 99 VALUE 01.
-       77 SYS-COLOR-GREEN       PIC 99 VALUE 02.
-       77 SYS-COLOR-CYAN        PIC 99 VALUE 03.
-       77 SYS-COLOR-RED         PIC 99 VALUE 04.
-       77 SYS-COLOR-MAGENTA     PIC 99 VALUE 05.
-       77 SYS-COLOR-YELLOW      PIC 99 VALUE 06.
-       77 SYS-COLOR-WHITE       PIC 99 VALUE 07.
+       COPY "cpy/app-config".
+       77 WS-LOCALE             PIC X(02) VALUE SPACES.
+           88 WS-LOCALE-ENGLISH VALUE "EN" "en".
       ******************************************************************
       *
        PROCEDURE DIVISION.
-      * CALL "utils-clean-screen".
-        DISPLAY " " WITH ERASE SCREEN.
-        DISPLAY "Hola mundo..." AT LINE 01 COL 10 WITH HIGHLIGHT.
-        DISPLAY "Hola mundo..." AT LINE 02 COL 12 WITH LOWLIGHT.
-        DISPLAY "Hola mundo..." AT LINE 03 COL 14 WITH OVERLINE.
-        DISPLAY "Hola mundo..." AT LINE 04 COL 16 WITH UNDERLINE.
-        DISPLAY "Hola mundo..." AT LINE 05 COL 18 WITH REVERSE-VIDEO.
-        DISPLAY "Hola mundo..." AT LINE 06 COL 20 
+        CALL "utils-clean-screen".
+        ACCEPT WS-LOCALE FROM ENVIRONMENT "APP_LOCALE".
+        IF WS-LOCALE = SPACES
+            MOVE CFG-DEFAULT-LOCALE TO WS-LOCALE
+        END-IF.
+        MOVE MSG-CODE-GREETING TO WS-MSG-CODE.
+        CALL "msg-lookup" USING WS-MSG-CODE, WS-LOCALE,
+            WS-GREETING-MSG.
+        MOVE MSG-CODE-CALC-ERROR TO WS-MSG-CODE.
+        CALL "msg-lookup" USING WS-MSG-CODE, WS-LOCALE,
+            WS-CALC-ERROR-MSG.
+        DISPLAY WS-GREETING-MSG AT LINE 01 COL 10 WITH HIGHLIGHT.
+        DISPLAY WS-GREETING-MSG AT LINE 02 COL 12 WITH LOWLIGHT.
+        DISPLAY WS-GREETING-MSG AT LINE 03 COL 14 WITH OVERLINE.
+        DISPLAY WS-GREETING-MSG AT LINE 04 COL 16 WITH UNDERLINE.
+        DISPLAY WS-GREETING-MSG AT LINE 05 COL 18 WITH REVERSE-VIDEO.
+        DISPLAY WS-GREETING-MSG AT LINE 06 COL 20
             WITH
                 FOREGROUND-COLOR COB-COLOR-YELLOW
                 BACKGROUND-COLOR COB-COLOR-BLUE.
         MOVE 0 TO total.
-        COMPUTE total = 9999999999 
+        COMPUTE total = 9999999999
             ON SIZE ERROR
-                DISPLAY "Se produjo un error en el calculo xx"
+                DISPLAY WS-CALC-ERROR-MSG
                 AT LINE 24 COL 01
-                WITH 
-                    REVERSE-VIDEO.
+                WITH
+                    REVERSE-VIDEO
+                MOVE "teclado" TO WS-LOG-PROGRAM
+                MOVE "MAIN-LOGIC" TO WS-LOG-PARAGRAPH
+                MOVE RC-ERROR TO WS-LOG-CODE
+                MOVE "SIZE ERROR en COMPUTE total" TO WS-LOG-MESSAGE
+                CALL "log-error" USING WS-LOG-PROGRAM, WS-LOG-PARAGRAPH,
+                    WS-LOG-CODE, WS-LOG-MESSAGE
+            END-COMPUTE.
         STOP RUN.
        END PROGRAM teclado.
