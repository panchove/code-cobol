@@ -6,14 +6,40 @@
        DATA DIVISION.
        LOCAL-STORAGE SECTION.
         77 str-message PIC X(30) VALUE SPACES.
-        77 ptr-message POINTER VALUE NULL.
+      *> lk-c-func-name/lk-ptr/lk-status come from the shared
+      *> pointer-passing LINKAGE pattern every CALL "c-bridge" caller
+      *> COPYs, instead of each caller hand-declaring its own.
+        COPY "cpy/c-bridge".
+      *> grupo con varios campos, para mostrar que a la rutina en C
+      *> tambien se le puede pasar la direccion de un item grupo,
+      *> no solamente un escalar.
+        01 saludo-record.
+         05 saludo-idioma PIC X(02) VALUE "ES".
+         05 saludo-texto  PIC X(28) VALUE "Hola mundo desde un grupo!".
        PROCEDURE DIVISION.
        MOVE "Hola mundo!" TO str-message.
-        *> guardamos la direccion de str-message en ptr-message.
-        SET ptr-message TO ADDRESS str-message.
-        *> pasamos el puntero a la rutina
-        DISPLAY "Antes de llamada -> " ptr-message
-        CALL "c_display_ptr" USING BY VALUE ptr-message.
-        DISPLAY "Retorna -> " str-message.
+        *> guardamos la direccion de str-message en lk-ptr.
+        SET lk-ptr TO ADDRESS str-message.
+        *> pasamos el puntero a la rutina, con manejo de la
+        *> excepcion por si la rutina en C no se pudo cargar.
+        DISPLAY "Antes de llamada -> " lk-ptr
+        MOVE "c_display_ptr" TO lk-c-func-name
+        CALL "c-bridge" USING lk-c-func-name, lk-ptr, lk-status.
+        IF lk-call-failed
+            DISPLAY "Error: no se pudo invocar c_display_ptr"
+        END-IF.
+        IF lk-call-ok
+            DISPLAY "Retorna -> " str-message
+        END-IF.
+      *> ahora con un item grupo en lugar de un escalar
+        SET lk-ptr TO ADDRESS saludo-record.
+        DISPLAY "Antes de llamada (grupo) -> " lk-ptr
+        MOVE "c_display_ptr" TO lk-c-func-name
+        CALL "c-bridge" USING lk-c-func-name, lk-ptr, lk-status.
+        IF lk-call-failed
+            DISPLAY "Error: no se pudo invocar c_display_ptr"
+        ELSE
+            DISPLAY "Retorna (grupo) -> " saludo-record
+        END-IF.
        END PROGRAM test-c.
 
