@@ -0,0 +1,40 @@
+      ******************************************************************
+      * REUSABLE BRIDGE TO C ROUTINES
+      * Wraps a CALL to an external C function that takes a single
+      * pointer argument, so callers get back a simple status byte
+      * instead of having to code their own ON EXCEPTION handling.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. c-bridge.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "cpy/return-codes".
+      *> staged CALL arguments -- must match log-error's LINKAGE
+      *> picture exactly, since a short literal passed positionally
+      *> is not reliably padded/zero-filled to the callee's length
+       77 WS-LOG-PROGRAM        PIC X(20) VALUE SPACES.
+       77 WS-LOG-PARAGRAPH      PIC X(20) VALUE SPACES.
+       77 WS-LOG-CODE           PIC 9(04) VALUE ZERO.
+       77 WS-LOG-MESSAGE        PIC X(60) VALUE SPACES.
+       LINKAGE SECTION.
+        COPY "cpy/c-bridge".
+       PROCEDURE DIVISION USING lk-c-func-name, lk-ptr, lk-status.
+        SET lk-call-ok TO TRUE
+        CALL lk-c-func-name USING BY VALUE lk-ptr
+            ON EXCEPTION
+                SET lk-call-failed TO TRUE
+        END-CALL.
+        IF lk-call-ok AND RETURN-CODE NOT = ZERO
+            SET lk-call-failed TO TRUE
+        END-IF.
+        IF lk-call-failed
+            MOVE "c-bridge" TO WS-LOG-PROGRAM
+            MOVE "0000-MAIN" TO WS-LOG-PARAGRAPH
+            MOVE RC-ERROR TO WS-LOG-CODE
+            MOVE "CALL a rutina C fallo o retorno no cero"
+                TO WS-LOG-MESSAGE
+            CALL "log-error" USING WS-LOG-PROGRAM, WS-LOG-PARAGRAPH,
+                WS-LOG-CODE, WS-LOG-MESSAGE
+        END-IF.
+        GOBACK.
+       END PROGRAM c-bridge.
