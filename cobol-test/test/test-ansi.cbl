@@ -1,205 +1,839 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. MENU. 
-        
-       ENVIRONMENT DIVISION. 
-       CONFIGURATION SECTION. 
-        
-      *   The SPECIAL-NAMES paragraph that follows provides for the 
-      *   capturing of the F10 function key and for positioning of the 
-      *   cursor. 
-        
-       SPECIAL-NAMES.   
-        SYMBOLIC CHARACTERS 
-            FKEY-10-VAL 
-            ARE 11         
-        
-        CURSOR IS CURSOR-POSITION 
-            CRT STATUS IS CRT-STATUS. 
-        
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-        
-      *   CURSOR-LINE specifies the line and CURSOR-COL specifies the 
-      *   column of the cursor position. 
-        
-       01  CURSOR-POSITION. 
-           02  CURSOR-LINE    PIC 99. 
-           02  CURSOR-COL     PIC 99. 
-        
-      *   Normal termination of the ACCEPT statement will result in a value 
-      *   of '0' in KEY1.  When the user presses F10, the value in KEY1 will 
-      *   be '1' and FKEY-10 will be true. 
-        
-       01  CRT-STATUS. 
-           03 KEY1            PIC X. 
-           03 KEY2            PIC X. 
-            88 FKEY-10      VALUE FKEY-10-VAL. 
-           03 filler          PIC X. 
-           03 filler          PIC X. 
-       
-      *   The following data items are for a "Daily Calendar."  It shows 
-      *   the day's appointments and allows appointments to be made, 
-      *   canceled, and printed. 
-        
-       01 ACCEPT-ITEM1  PIC X. 
-       01 APPT-NAME     PIC X(160). 
-       01 APPT-DAY      PIC XX. 
-       01 APPT-MONTH    PIC XX. 
-       01 APPT-YEAR     PIC XX. 
-       01 APPT-HOUR     PIC XX. 
-       01 APPT-MINUTE   PIC XX. 
-       01 APPT-MERIDIEM PIC XX. 
-       01 APPT-VERIFY   PIC X. 
-       01 EMPTY-LINE    PIC X(80). 
-       
-      *   The SCREEN SECTION designs the Daily Calendar, with a menu 
-      *   screen from which the user selects an option:  to show 
-      *   appointments, schedule an appointment, cancel an appointment, 
-      *   and print the appointments. 
-        
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+      *   The SPECIAL-NAMES paragraph that follows provides for the
+      *   capturing of the F10 function key and for positioning of the
+      *   cursor.
+
+       SPECIAL-NAMES.
+        SYMBOLIC CHARACTERS
+            FKEY-10-VAL
+            ARE 11
+
+        CURSOR IS CURSOR-POSITION
+            CRT STATUS IS CRT-STATUS.
+
+        REPOSITORY.
+            FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *   The calendar is kept in a single indexed file, keyed on the
+      *   owner of the calendar plus the date and time of the entry,
+      *   so several people's calendars can share the one file.
+            SELECT appt-file
+                ASSIGN TO DYNAMIC APPT-FILE-PATH
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS appt-key OF appt-rec
+                FILE STATUS IS APPT-FS.
+
+            SELECT appt-report
+                ASSIGN TO DYNAMIC APPT-REPORT-PATH
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS REPORT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD appt-file.
+        01 appt-rec.
+            05 appt-key.
+                10 rec-owner       PIC X(08).
+                10 rec-day         PIC 99.
+                10 rec-month       PIC 99.
+                10 rec-year        PIC 99.
+                10 rec-hour        PIC 99.
+                10 rec-minute      PIC 99.
+                10 rec-meridiem    PIC X(02).
+            05 rec-recur           PIC X(01).
+            05 rec-desc            PIC X(60).
+
+       FD appt-report.
+        01 appt-report-line         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY "cpy/app-config".
+
+      *   CURSOR-LINE specifies the line and CURSOR-COL specifies the
+      *   column of the cursor position.
+
+       01  CURSOR-POSITION.
+           02  CURSOR-LINE    PIC 99.
+           02  CURSOR-COL     PIC 99.
+
+      *   Normal termination of the ACCEPT statement will result in a value
+      *   of '0' in KEY1.  When the user presses F10, the value in KEY1 will
+      *   be '1' and FKEY-10 will be true.
+
+       01  CRT-STATUS.
+           03 KEY1            PIC X.
+           03 KEY2            PIC X.
+            88 FKEY-10      VALUE FKEY-10-VAL.
+           03 filler          PIC X.
+           03 filler          PIC X.
+
+      *   The following data items are for a "Daily Calendar."  It shows
+      *   the day's appointments and allows appointments to be made,
+      *   canceled, and printed.
+
+       01 ACCEPT-ITEM1  PIC X.
+       01 APPT-NAME     PIC X(160).
+       01 APPT-DAY      PIC XX.
+       01 APPT-MONTH    PIC XX.
+       01 APPT-YEAR     PIC XX.
+       01 APPT-HOUR     PIC XX.
+       01 APPT-MINUTE   PIC XX.
+       01 APPT-MERIDIEM PIC XX.
+       01 APPT-VERIFY   PIC X.
+       01 EMPTY-LINE    PIC X(80).
+
+      *   OWNER-ID identifies whose calendar is currently open; it is
+      *   asked for once at start-up and folded into every key used
+      *   against appt-file, so two owners never see each other's
+      *   appointments.
+
+       01 OWNER-ID          PIC X(08) VALUE SPACES.
+
+      *   BATCH-JOB lets the nightly job stream drive this program
+      *   without the interactive menu: when APPT_BATCH_JOB is set to
+      *   PRINT, P0 runs the print-your-appointments step once for
+      *   OWNER-ID and exits, instead of entering P1000-MENU-LOOP.
+       01 BATCH-JOB         PIC X(10) VALUE SPACES.
+           88 BATCH-JOB-IS-PRINT VALUE "PRINT".
+
+      *   MENU-DONE / SELECTED-OPTION drive the main loop; the mapping
+      *   from a cursor line to a menu option used to be four separate
+      *   IF CURSOR-LINE = nn tests scattered through OPTION_CHOSEN.
+      *   It is now a small table (OPTION-TABLE below) that is searched
+      *   once, which keeps the menu layout and the dispatch logic in
+      *   one place instead of two.
+
+       01 MENU-DONE         PIC X VALUE "N".
+        88 MENU-IS-DONE       VALUE "Y".
+       01 SELECTED-OPTION   PIC 9 VALUE ZERO.
+       01 EXIT-CONFIRMED    PIC X VALUE SPACE.
+        88 CONFIRMED-EXIT     VALUE "S" "s".
+       01 ENTRY-DIRTY       PIC X VALUE "N".
+        88 HAS-UNSAVED-ENTRY  VALUE "Y".
+       01 VALID-ENTRY       PIC X VALUE "N".
+        88 ENTRY-IS-VALID     VALUE "Y".
+       01 CONFLICT-FOUND    PIC X VALUE "N".
+        88 HAS-CONFLICT       VALUE "Y".
+       01 OVERWRITE-ANSWER  PIC X VALUE "N".
+        88 OVERWRITE-CONFIRMED VALUE "S" "s".
+       01 SCAN-DONE         PIC X VALUE "N".
+        88 SCAN-IS-DONE       VALUE "Y".
+
+      *   Report pagination for P5000-PRINT-APPOINTMENTS/P5050, same
+      *   page-header/line-count pattern test-harvesine.cbl uses in
+      *   A0320-WRITE-PAGE-HEADER.
+       77 WS-RPT-LINE-COUNT    PIC 9(03) COMP VALUE ZERO.
+       77 WS-RPT-PAGE-COUNT    PIC 9(03) COMP VALUE ZERO.
+       77 WS-RPT-LINES-PER-PAGE PIC 9(03) COMP VALUE 20.
+       77 WS-RPT-PAGE-DISP     PIC ZZ9.
+       01 WS-RPT-LAST-DATE.
+           05 WS-RPT-LAST-DAY      PIC 99 VALUE ZERO.
+           05 WS-RPT-LAST-MONTH    PIC 99 VALUE ZERO.
+           05 WS-RPT-LAST-YEAR     PIC 99 VALUE ZERO.
+
+       01 OPTION-TABLE-DATA.
+           05 FILLER PIC X(03) VALUE "071".
+           05 FILLER PIC X(03) VALUE "092".
+           05 FILLER PIC X(03) VALUE "113".
+           05 FILLER PIC X(03) VALUE "134".
+       01 OPTION-TABLE REDEFINES OPTION-TABLE-DATA.
+           05 OPTION-ENTRY OCCURS 4 TIMES INDEXED BY OPT-IDX.
+               10 OPTION-LINE PIC 99.
+               10 OPTION-CODE PIC 9.
+
+      *   Working copies of the date/time typed on the schedule screen,
+      *   used for validation and for stepping a recurring appointment
+      *   forward a day at a time.
+
+       01 WK-DAY            PIC 99 VALUE ZERO.
+       01 WK-MONTH          PIC 99 VALUE ZERO.
+       01 WK-YEAR           PIC 99 VALUE ZERO.
+       01 WK-HOUR           PIC 99 VALUE ZERO.
+       01 WK-MINUTE         PIC 99 VALUE ZERO.
+       01 WK-MONTH-DAYS     PIC 99 VALUE ZERO.
+
+       01 RECUR-CODE        PIC X VALUE "N".
+        88 RECUR-IS-NONE      VALUE "N" "n".
+        88 RECUR-IS-DAILY     VALUE "D" "d".
+        88 RECUR-IS-WEEKLY    VALUE "S" "s".
+        88 RECUR-IS-MONTHLY   VALUE "M" "m".
+      *   RECUR-IDX has to be able to count one past RECUR-TIMES's
+      *   highest possible value without wrapping, or the VARYING
+      *   loop below never sees it exceed RECUR-TIMES; PIC 99 gives
+      *   it that headroom even though the prompt only offers 1-9.
+       01 RECUR-TIMES       PIC 9  VALUE 1.
+       01 RECUR-IDX         PIC 99 VALUE ZERO.
+
+      *   An optional end date for the recurrence, entered as AA MM DD.
+      *   Left blank it has no effect and RECUR-TIMES alone bounds the
+      *   run; entered, it stops the run as soon as an occurrence would
+      *   fall past it, even if RECUR-TIMES has not been reached yet.
+       01 RECUR-END-YEAR    PIC XX VALUE SPACES.
+       01 RECUR-END-MONTH   PIC XX VALUE SPACES.
+       01 RECUR-END-DAY     PIC XX VALUE SPACES.
+       01 WK-END-YEAR       PIC 99 VALUE ZERO.
+       01 WK-END-MONTH      PIC 99 VALUE ZERO.
+       01 WK-END-DAY        PIC 99 VALUE ZERO.
+       01 RECUR-END-YMD     PIC 9(06) VALUE ZERO.
+       01 WK-CUR-YMD        PIC 9(06) VALUE ZERO.
+       01 RECUR-STOP        PIC X VALUE "N".
+        88 RECUR-SHOULD-STOP  VALUE "Y".
+
+       01 SEARCH-DAY        PIC 99 VALUE ZERO.
+       01 SEARCH-MONTH      PIC 99 VALUE ZERO.
+       01 SEARCH-YEAR       PIC 99 VALUE ZERO.
+       01 CANCEL-HOUR       PIC 99 VALUE ZERO.
+       01 CANCEL-MINUTE     PIC 99 VALUE ZERO.
+       01 CANCEL-MERIDIEM   PIC X(02) VALUE SPACES.
+       01 FOUND-COUNT       PIC 9(03) VALUE ZERO.
+       01 DISP-LINE         PIC 99 VALUE ZERO.
+      *   P2050-SHOW-ONE-RECORD only has LINE 22 thru 24 of the 24-line
+      *   screen to list appointments on (LINE 22 is also where the
+      *   date prompt sits and LINE 24 is P1950-PAUSE's prompt), so the
+      *   list is capped at WS-MAX-SHOWN entries to stay on-screen.
+       77 WS-MAX-SHOWN      PIC 9(03) VALUE 3.
+
+       01 APPT-FILE-PATH    PIC X(255) VALUE SPACES.
+       01 APPT-FS           PIC XX VALUE "00".
+       01 APPT-REPORT-PATH  PIC X(255) VALUE SPACES.
+       01 REPORT-FS         PIC XX VALUE "00".
+
+      *   The SCREEN SECTION designs the Daily Calendar, with a menu
+      *   screen from which the user selects an option:  to show
+      *   appointments, schedule an appointment, cancel an appointment,
+      *   and print the appointments.
+
        SCREEN SECTION.
-       COPY screenio. 
-       01 MENU-SCREEN 
-        BLANK SCREEN 
-        FOREGROUND-COLOR COB-COLOR-GREEN 
+       COPY screenio.
+       01 MENU-SCREEN
+        BLANK SCREEN
+        FOREGROUND-COLOR COB-COLOR-GREEN
         BACKGROUND-COLOR COB-COLOR-BLACK.
-        02 MENU-SCREEN-2. 
-            03 TITLE-BAR 
+        02 MENU-SCREEN-2.
+            03 TITLE-BAR
                 FOREGROUND-COLOR COB-COLOR-GREEN
                 BACKGROUND-COLOR COB-COLOR-BLACK.
-                04 LINE 1 PIC X(80) FROM EMPTY-LINE. 
-                04 LINE 1 COLUMN 32 VALUE "Daily Calendar". 
-       
-            03 LINE 7  COLUMN 26 
-                PIC X TO ACCEPT-ITEM1. 
-            03 VALUE " Show appointments for a day ". 
-            03 LINE 9  COLUMN 26 
-                PIC X TO ACCEPT-ITEM1. 
-            03 VALUE " Schedule an appointment ". 
-            03 LINE 11 COLUMN 26 
-                PIC X TO ACCEPT-ITEM1. 
-            03 VALUE " Cancel an appointment ". 
-            03 LINE 13 COLUMN 26 
-                PIC X TO ACCEPT-ITEM1. 
-            03 VALUE " Print your appointments ". 
-            03 HELP-TEXT 
-                FOREGROUND-COLOR COB-COLOR-WHITE 
-                BACKGROUND-COLOR COB-COLOR-GREEN. 
-                04 LINE 19 COLUMN 12 VALUE 
-            " Use the arrow keys to move the cursor among menu items. ". 
-            04 LINE 20 COLUMN 12 VALUE 
-            " Press <Return> when the cursor is at the desired item.  ". 
-            04 LINE 21 COLUMN 12 VALUE 
-            " Press <F10> to exit.                                    ". 
-        
-       01 SCHEDULE-SCREEN 
-        BLANK SCREEN. 
-        02 TITLE-BAR 
-            FOREGROUND-COLOR 7 
-            BACKGROUND-COLOR 4. 
-            03 LINE 1 PIC X(80) FROM EMPTY-LINE. 
-            03 LINE 1 COLUMN 30 VALUE "Schedule Appointment". 
-      
-        02 FIELDS-TEXT 
-            FOREGROUND-COLOR COB-COLOR-GREEN 
-            BACKGROUND-COLOR COB-COLOR-WHITE. 
-            03 LINE 5 VALUE " Description of Appointment: ". 
-            03 LINE PLUS 4 VALUE " Date of Appointment (DD/MM/YY): ". 
-            03 COLUMN PLUS 5 VALUE "/  /". 
-            03 LINE PLUS 2 VALUE " Time of Appointment (HH:MM mm): ". 
-            03 COLUMN PLUS 5 VALUE ":". 
-        
-        02 FIELDS-INPUT 
-            FOREGROUND-COLOR COB-COLOR-WHITE 
-            BACKGROUND-COLOR COB-COLOR-GREEN 
-            AUTO. 
-            03 LINE 6  PIC X(160) TO APPT-NAME. 
-            03 LINE 9  COLUMN 36 PIC XX USING APPT-DAY. 
-            03 LINE 9  COLUMN 39 PIC XX USING APPT-MONTH. 
-            03 LINE 9  COLUMN 42 PIC XX USING APPT-YEAR. 
-            03 LINE 11 COLUMN 36 PIC XX USING APPT-HOUR. 
-            03 LINE 11 COLUMN 39 PIC XX USING APPT-MINUTE. 
-            03 LINE 11 COLUMN 42 PIC XX USING APPT-MERIDIEM. 
-        
-        02 HELP-TEXT 
-            FOREGROUND-COLOR COB-COLOR-WHITE 
-            BACKGROUND-COLOR COB-COLOR-GREEN. 
-            03 LINE 16 COLUMN 18 
-                VALUE " Use Cursor Keys to move within the fields. ". 
-            03 LINE 17 COLUMN 18 
-                VALUE " Press <Tab> to enter next field.           ". 
-            03 LINE 18 COLUMN 18 
-                VALUE " Press <Return> when finished.              ". 
-        
-       01 VERIFY-SUBSCREEN 
-        FOREGROUND-COLOR COB-COLOR-GREEN 
-        BACKGROUND-COLOR COB-COLOR-BLACK. 
-        02 LINE 16 COLUMN 1 ERASE EOS. 
-        02 LINE 17 COLUMN 25 VALUE " Is this entry correct? (Y/N): ". 
-        02 PIC X USING APPT-VERIFY AUTO. 
-        
-       PROCEDURE DIVISION. 
-       P0.   
-        DISPLAY MENU-SCREEN. 
-        
-      * The cursor position is not within an item on the screen, so the 
-      * first item in the menu will be accepted first. 
-        
-        MOVE 0 TO CURSOR-LINE, CURSOR-COL. 
-        
-      * The user moves the cursor with the arrow keys to the 
-      * desired menu item (to show, schedule, cancel, or print 
-      * appointments) and selects the item by pressing <Return>. 
-      * If the user wishes to exit without selecting an option, 
-      * the user can press the F10 function key. 
-       
-        ACCEPT MENU-SCREEN. 
-        
-        IF KEY1 EQUAL "0" 
-          PERFORM OPTION_CHOSEN 
-        
-        ELSE IF KEY1 EQUAL "1" AND FKEY-10 
-          DISPLAY "You pressed the F10 key; exiting..." LINE 22. 
-      
-        STOP RUN. 
-        
-       OPTION_CHOSEN. 
-        
-      * For brevity, the sample program includes complete code 
-      * for the "Schedule Appointment" screen only.  A complete 
-      * program for a calendar would also include code for 
-      * displaying, canceling, and printing the day's appointments. 
-        
-        IF CURSOR-LINE = 7 
-            DISPLAY "You selected Show Appointments" LINE 22. 
-        
-        IF CURSOR-LINE = 9 
-            MOVE "01" TO APPT-DAY 
-            MOVE "01" TO APPT-MONTH 
-            MOVE "94" TO APPT-YEAR 
-            MOVE "12" TO APPT-HOUR 
-            MOVE "00" TO APPT-MINUTE 
-            MOVE "AM" TO APPT-MERIDIEM 
-            DISPLAY SCHEDULE-SCREEN 
-        
-      * The user types the description, date, and time of the 
-      * appointment. 
-        
-        ACCEPT SCHEDULE-SCREEN 
-        
-        MOVE "Y" TO APPT-VERIFY 
-        DISPLAY VERIFY-SUBSCREEN 
-        
-      * The user is asked, "Is this entry correct?"  Answer is 
-      * Y or N. 
-        
-        ACCEPT VERIFY-SUBSCREEN. 
-        
-        IF CURSOR-LINE = 11 
-            DISPLAY "You selected Cancel Appointments" LINE 22. 
-        
-        IF CURSOR-LINE = 13 
-            DISPLAY "You selected Print Appointments" LINE 22. 
-        
-       END PROGRAM MENU. 
-       
\ No newline at end of file
+                04 LINE 1 PIC X(80) FROM EMPTY-LINE.
+                04 LINE 1 COLUMN 32 VALUE "Daily Calendar".
+
+            03 LINE 7  COLUMN 26
+                PIC X TO ACCEPT-ITEM1.
+            03 VALUE " Show appointments for a day ".
+            03 LINE 9  COLUMN 26
+                PIC X TO ACCEPT-ITEM1.
+            03 VALUE " Schedule an appointment ".
+            03 LINE 11 COLUMN 26
+                PIC X TO ACCEPT-ITEM1.
+            03 VALUE " Cancel an appointment ".
+            03 LINE 13 COLUMN 26
+                PIC X TO ACCEPT-ITEM1.
+            03 VALUE " Print your appointments ".
+            03 HELP-TEXT
+                FOREGROUND-COLOR COB-COLOR-WHITE
+                BACKGROUND-COLOR COB-COLOR-GREEN.
+                04 LINE 19 COLUMN 12 VALUE
+            " Use the arrow keys to move the cursor among menu items. ".
+            04 LINE 20 COLUMN 12 VALUE
+            " Press <Return> when the cursor is at the desired item.  ".
+            04 LINE 21 COLUMN 12 VALUE
+            " Press <F10> to exit.                                    ".
+
+       01 SCHEDULE-SCREEN
+        BLANK SCREEN.
+        02 TITLE-BAR
+            FOREGROUND-COLOR 7
+            BACKGROUND-COLOR 4.
+            03 LINE 1 PIC X(80) FROM EMPTY-LINE.
+            03 LINE 1 COLUMN 30 VALUE "Schedule Appointment".
+
+        02 FIELDS-TEXT
+            FOREGROUND-COLOR COB-COLOR-GREEN
+            BACKGROUND-COLOR COB-COLOR-WHITE.
+            03 LINE 5 VALUE " Description of Appointment: ".
+            03 LINE PLUS 4 VALUE " Date of Appointment (DD/MM/YY): ".
+            03 COLUMN PLUS 5 VALUE "/  /".
+            03 LINE PLUS 2 VALUE " Time of Appointment (HH:MM mm): ".
+            03 COLUMN PLUS 5 VALUE ":".
+
+        02 FIELDS-INPUT
+            FOREGROUND-COLOR COB-COLOR-WHITE
+            BACKGROUND-COLOR COB-COLOR-GREEN
+            AUTO.
+            03 LINE 6  PIC X(160) TO APPT-NAME.
+            03 LINE 9  COLUMN 36 PIC XX USING APPT-DAY.
+            03 LINE 9  COLUMN 39 PIC XX USING APPT-MONTH.
+            03 LINE 9  COLUMN 42 PIC XX USING APPT-YEAR.
+            03 LINE 11 COLUMN 36 PIC XX USING APPT-HOUR.
+            03 LINE 11 COLUMN 39 PIC XX USING APPT-MINUTE.
+            03 LINE 11 COLUMN 42 PIC XX USING APPT-MERIDIEM.
+
+        02 HELP-TEXT
+            FOREGROUND-COLOR COB-COLOR-WHITE
+            BACKGROUND-COLOR COB-COLOR-GREEN.
+            03 LINE 16 COLUMN 18
+                VALUE " Use Cursor Keys to move within the fields. ".
+            03 LINE 17 COLUMN 18
+                VALUE " Press <Tab> to enter next field.           ".
+            03 LINE 18 COLUMN 18
+                VALUE " Press <Return> when finished.              ".
+
+       01 VERIFY-SUBSCREEN
+        FOREGROUND-COLOR COB-COLOR-GREEN
+        BACKGROUND-COLOR COB-COLOR-BLACK.
+        02 LINE 16 COLUMN 1 ERASE EOS.
+        02 LINE 17 COLUMN 25 VALUE " Is this entry correct? (Y/N): ".
+        02 PIC X USING APPT-VERIFY AUTO.
+
+       PROCEDURE DIVISION.
+       P0.
+        PERFORM P0100-INIT-PATHS.
+        PERFORM P0200-OPEN-FILES.
+        PERFORM P0300-PROMPT-OWNER.
+        ACCEPT BATCH-JOB FROM ENVIRONMENT "APPT_BATCH_JOB".
+        IF BATCH-JOB-IS-PRINT
+            PERFORM P5000-PRINT-APPOINTMENTS
+        ELSE
+            PERFORM P1000-MENU-LOOP UNTIL MENU-IS-DONE
+        END-IF.
+        PERFORM P0900-CLOSE-FILES.
+        STOP RUN.
+
+      *   P0100 through P0900 handle start-up and shut-down: working
+      *   out where the calendar file and the print report live, and
+      *   which owner's calendar this session is for.
+
+       P0100-INIT-PATHS.
+        ACCEPT APPT-FILE-PATH FROM ENVIRONMENT "APPT_DATA_FILE".
+        IF APPT-FILE-PATH = SPACES
+            MOVE CFG-DEFAULT-APPT-DATA-FILE TO APPT-FILE-PATH
+        END-IF.
+        EXIT.
+
+       P0200-OPEN-FILES.
+        OPEN I-O appt-file.
+        IF APPT-FS NOT = "00"
+            OPEN OUTPUT appt-file
+            CLOSE appt-file
+            OPEN I-O appt-file
+        END-IF.
+        EXIT.
+
+       P0300-PROMPT-OWNER.
+        ACCEPT OWNER-ID FROM ENVIRONMENT "APPT_OWNER_ID".
+        IF OWNER-ID = SPACES
+            DISPLAY "Calendario de (identificacion): " LINE 1 COLUMN 1
+            ACCEPT OWNER-ID LINE 1 COLUMN 34
+        END-IF.
+        IF OWNER-ID = SPACES
+            MOVE "DEFAULT" TO OWNER-ID
+        END-IF.
+        EXIT.
+
+       P0900-CLOSE-FILES.
+        CLOSE appt-file.
+        EXIT.
+
+      *   P1000 replaces the original single pass through the menu with
+      *   a loop, since a calendar that quits after the first selection
+      *   is not much of a calendar.
+
+       P1000-MENU-LOOP.
+        DISPLAY MENU-SCREEN.
+        MOVE 0 TO CURSOR-LINE CURSOR-COL.
+        ACCEPT MENU-SCREEN.
+        IF KEY1 EQUAL "1" AND FKEY-10
+            PERFORM P1900-CONFIRM-EXIT
+        ELSE
+            PERFORM P1100-DISPATCH-OPTION
+            PERFORM P1950-PAUSE
+        END-IF.
+
+      *   The four menu lines used to be matched with four separate
+      *   IF CURSOR-LINE = nn tests.  OPTION-TABLE holds the same
+      *   mapping as data, so adding or moving a menu item only means
+      *   changing the table, not the dispatch code.
+
+       P1100-DISPATCH-OPTION.
+        MOVE ZERO TO SELECTED-OPTION.
+        PERFORM P1150-FIND-OPTION
+            VARYING OPT-IDX FROM 1 BY 1
+            UNTIL OPT-IDX > 4 OR SELECTED-OPTION NOT = ZERO.
+        EVALUATE SELECTED-OPTION
+            WHEN 1 PERFORM P2000-SHOW-APPOINTMENTS
+            WHEN 2 PERFORM P3000-SCHEDULE-APPOINTMENT
+            WHEN 3 PERFORM P4000-CANCEL-APPOINTMENT
+            WHEN 4 PERFORM P5000-PRINT-APPOINTMENTS
+            WHEN OTHER CONTINUE
+        END-EVALUATE.
+        EXIT.
+
+       P1150-FIND-OPTION.
+        IF OPTION-LINE(OPT-IDX) = CURSOR-LINE
+            MOVE OPTION-CODE(OPT-IDX) TO SELECTED-OPTION
+        END-IF.
+
+       P1900-CONFIRM-EXIT.
+        IF HAS-UNSAVED-ENTRY
+            DISPLAY "Hay una cita sin guardar." LINE 22 COLUMN 1
+        END-IF.
+        DISPLAY "Confirma salir (S/N): " LINE 23 COLUMN 1
+           .
+        ACCEPT EXIT-CONFIRMED LINE 23 COLUMN 24.
+        IF CONFIRMED-EXIT
+            MOVE "Y" TO MENU-DONE
+        END-IF.
+
+       P1950-PAUSE.
+        DISPLAY "Presione ENTER para continuar." LINE 24 COLUMN 1
+           .
+        ACCEPT ACCEPT-ITEM1 LINE 24 COLUMN 33.
+
+      *   Show appointments for a day.
+
+       P2000-SHOW-APPOINTMENTS.
+        DISPLAY "Dia a consultar (DD MM AA): " LINE 22 COLUMN 1
+           .
+        ACCEPT SEARCH-DAY   LINE 22 COLUMN 30.
+        ACCEPT SEARCH-MONTH LINE 22 COLUMN 33.
+        ACCEPT SEARCH-YEAR  LINE 22 COLUMN 36.
+        MOVE ZERO TO FOUND-COUNT.
+        MOVE "N" TO SCAN-DONE.
+        MOVE OWNER-ID TO rec-owner OF appt-rec.
+        MOVE LOW-VALUES TO rec-day OF appt-rec rec-month OF appt-rec
+            rec-year OF appt-rec rec-hour OF appt-rec
+            rec-minute OF appt-rec.
+        MOVE SPACES TO rec-meridiem OF appt-rec.
+        START appt-file KEY IS NOT LESS THAN appt-key OF appt-rec
+            INVALID KEY MOVE "Y" TO SCAN-DONE
+        END-START.
+        IF NOT SCAN-IS-DONE
+            READ appt-file NEXT RECORD
+                AT END MOVE "Y" TO SCAN-DONE
+            END-READ
+        END-IF.
+        PERFORM P2050-SHOW-ONE-RECORD UNTIL SCAN-IS-DONE.
+        IF FOUND-COUNT = ZERO
+            DISPLAY "No hay citas para esa fecha." LINE 22 COLUMN 1
+        END-IF.
+        EXIT.
+
+       P2050-SHOW-ONE-RECORD.
+        IF rec-owner OF appt-rec NOT = OWNER-ID
+            MOVE "Y" TO SCAN-DONE
+        ELSE
+            IF rec-day OF appt-rec = SEARCH-DAY
+               AND rec-month OF appt-rec = SEARCH-MONTH
+               AND rec-year OF appt-rec = SEARCH-YEAR
+                IF FOUND-COUNT < WS-MAX-SHOWN
+                    ADD 1 TO FOUND-COUNT
+                    COMPUTE DISP-LINE = 21 + FOUND-COUNT
+                    DISPLAY rec-hour OF appt-rec ":"
+                        rec-minute OF appt-rec " "
+                        rec-meridiem OF appt-rec " - "
+                        rec-desc OF appt-rec LINE DISP-LINE COLUMN 1
+                ELSE
+                    ADD 1 TO FOUND-COUNT
+                    DISPLAY "Hay mas citas para esa fecha (no todas "
+                        "se muestran)." LINE 24 COLUMN 1
+                    MOVE "Y" TO SCAN-DONE
+                END-IF
+            END-IF
+            IF NOT SCAN-IS-DONE
+                READ appt-file NEXT RECORD
+                    AT END MOVE "Y" TO SCAN-DONE
+                END-READ
+            END-IF
+        END-IF.
+
+      *   Schedule an appointment.  For brevity the sample program
+      *   includes complete code for the "Schedule Appointment" screen
+      *   only, but that code now validates what was typed, checks for
+      *   a double booking, offers a recurrence, and actually saves the
+      *   result instead of just displaying it back.
+
+       P3000-SCHEDULE-APPOINTMENT.
+        MOVE "01" TO APPT-DAY.
+        MOVE "01" TO APPT-MONTH.
+        MOVE "94" TO APPT-YEAR.
+        MOVE "12" TO APPT-HOUR.
+        MOVE "00" TO APPT-MINUTE.
+        MOVE "AM" TO APPT-MERIDIEM.
+        MOVE "Y" TO ENTRY-DIRTY.
+        MOVE "N" TO VALID-ENTRY.
+        PERFORM P3050-PROMPT-SCHEDULE-ENTRY UNTIL ENTRY-IS-VALID.
+        PERFORM P3200-CHECK-CONFLICT.
+        MOVE "N" TO OVERWRITE-ANSWER.
+        IF HAS-CONFLICT
+            DISPLAY "Ya existe una cita en ese horario." LINE 22
+                COLUMN 1
+            DISPLAY "Sobreescribir la cita existente? (S/N): " LINE 23
+                COLUMN 1
+            ACCEPT OVERWRITE-ANSWER LINE 23 COLUMN 41
+        END-IF.
+        IF (NOT HAS-CONFLICT) OR OVERWRITE-CONFIRMED
+            MOVE "Y" TO APPT-VERIFY
+            DISPLAY VERIFY-SUBSCREEN
+            ACCEPT VERIFY-SUBSCREEN
+            IF APPT-VERIFY = "Y" OR APPT-VERIFY = "y"
+                PERFORM P3300-PROMPT-RECURRENCE
+                PERFORM P3400-SAVE-APPOINTMENT
+                MOVE "N" TO ENTRY-DIRTY
+            END-IF
+        END-IF.
+        EXIT.
+
+       P3050-PROMPT-SCHEDULE-ENTRY.
+        DISPLAY SCHEDULE-SCREEN.
+        ACCEPT SCHEDULE-SCREEN.
+        PERFORM P3100-VALIDATE-ENTRY.
+        IF NOT ENTRY-IS-VALID
+            DISPLAY "Datos invalidos; verifique fecha/hora e intente"
+                & " de nuevo." LINE 22 COLUMN 1
+        END-IF.
+
+       P3100-VALIDATE-ENTRY.
+        MOVE "Y" TO VALID-ENTRY.
+        IF APPT-DAY IS NOT NUMERIC OR APPT-MONTH IS NOT NUMERIC
+           OR APPT-YEAR IS NOT NUMERIC OR APPT-HOUR IS NOT NUMERIC
+           OR APPT-MINUTE IS NOT NUMERIC
+            MOVE "N" TO VALID-ENTRY
+        ELSE
+            MOVE APPT-DAY TO WK-DAY
+            MOVE APPT-MONTH TO WK-MONTH
+            MOVE APPT-HOUR TO WK-HOUR
+            MOVE APPT-MINUTE TO WK-MINUTE
+            IF WK-DAY < 1 OR WK-DAY > 31
+                MOVE "N" TO VALID-ENTRY
+            END-IF
+            IF WK-MONTH < 1 OR WK-MONTH > 12
+                MOVE "N" TO VALID-ENTRY
+            END-IF
+            IF WK-HOUR < 1 OR WK-HOUR > 12
+                MOVE "N" TO VALID-ENTRY
+            END-IF
+            IF WK-MINUTE > 59
+                MOVE "N" TO VALID-ENTRY
+            END-IF
+            IF APPT-MERIDIEM NOT = "AM" AND APPT-MERIDIEM NOT = "PM"
+               AND APPT-MERIDIEM NOT = "am" AND APPT-MERIDIEM NOT = "pm"
+                MOVE "N" TO VALID-ENTRY
+            END-IF
+        END-IF.
+
+       P3200-CHECK-CONFLICT.
+        MOVE OWNER-ID TO rec-owner OF appt-rec.
+        MOVE APPT-DAY TO rec-day OF appt-rec.
+        MOVE APPT-MONTH TO rec-month OF appt-rec.
+        MOVE APPT-YEAR TO rec-year OF appt-rec.
+        MOVE APPT-HOUR TO rec-hour OF appt-rec.
+        MOVE APPT-MINUTE TO rec-minute OF appt-rec.
+        MOVE FUNCTION UPPER-CASE(APPT-MERIDIEM) TO
+            rec-meridiem OF appt-rec.
+        MOVE "N" TO CONFLICT-FOUND.
+        READ appt-file
+            INVALID KEY MOVE "N" TO CONFLICT-FOUND
+            NOT INVALID KEY MOVE "Y" TO CONFLICT-FOUND
+        END-READ.
+
+       P3300-PROMPT-RECURRENCE.
+        DISPLAY "Repetir? (N)inguna (D)iaria (S)emanal (M)ensual: "
+            LINE 22 COLUMN 1.
+        ACCEPT RECUR-CODE LINE 22 COLUMN 52.
+        MOVE 1 TO RECUR-TIMES.
+        MOVE SPACES TO RECUR-END-YEAR RECUR-END-MONTH RECUR-END-DAY.
+        MOVE ZERO TO RECUR-END-YMD.
+        IF RECUR-IS-DAILY OR RECUR-IS-WEEKLY OR RECUR-IS-MONTHLY
+            DISPLAY "Cuantas repeticiones (1-9): " LINE 23 COLUMN 1
+
+            ACCEPT RECUR-TIMES LINE 23 COLUMN 30
+            IF RECUR-TIMES = ZERO
+                MOVE 1 TO RECUR-TIMES
+            END-IF
+            PERFORM P3350-PROMPT-RECUR-END-DATE
+        END-IF.
+
+      *   Fecha fin is optional; left blank the count above is the only
+      *   thing that stops the run.
+       P3350-PROMPT-RECUR-END-DATE.
+        DISPLAY "Fecha fin opcional (AA MM DD, en blanco = ninguna): "
+            LINE 24 COLUMN 1.
+        ACCEPT RECUR-END-YEAR  LINE 24 COLUMN 54.
+        ACCEPT RECUR-END-MONTH LINE 24 COLUMN 57.
+        ACCEPT RECUR-END-DAY   LINE 24 COLUMN 60.
+        IF RECUR-END-YEAR IS NUMERIC AND RECUR-END-MONTH IS NUMERIC
+           AND RECUR-END-DAY IS NUMERIC
+            MOVE RECUR-END-YEAR TO WK-END-YEAR
+            MOVE RECUR-END-MONTH TO WK-END-MONTH
+            MOVE RECUR-END-DAY TO WK-END-DAY
+            COMPUTE RECUR-END-YMD =
+                WK-END-YEAR * 10000 + WK-END-MONTH * 100 + WK-END-DAY
+        END-IF.
+
+       P3400-SAVE-APPOINTMENT.
+        MOVE OWNER-ID TO rec-owner OF appt-rec.
+        MOVE APPT-DAY TO rec-day OF appt-rec.
+        MOVE APPT-MONTH TO rec-month OF appt-rec.
+        MOVE APPT-YEAR TO rec-year OF appt-rec.
+        MOVE APPT-HOUR TO rec-hour OF appt-rec.
+        MOVE APPT-MINUTE TO rec-minute OF appt-rec.
+        MOVE FUNCTION UPPER-CASE(APPT-MERIDIEM) TO
+            rec-meridiem OF appt-rec.
+        MOVE RECUR-CODE TO rec-recur OF appt-rec.
+        MOVE APPT-NAME(1:60) TO rec-desc OF appt-rec.
+        MOVE "N" TO RECUR-STOP.
+        PERFORM P3450-WRITE-ONE-OCCURRENCE
+            VARYING RECUR-IDX FROM 1 BY 1
+            UNTIL RECUR-IDX > RECUR-TIMES OR RECUR-SHOULD-STOP.
+        DISPLAY "Cita guardada." LINE 22 COLUMN 1.
+
+       P3450-WRITE-ONE-OCCURRENCE.
+      *   The conflict check only ever looks at the first occurrence's
+      *   own date/time, so only that one can be an overwrite of an
+      *   existing record; later recurrence dates are always new keys.
+        IF RECUR-IDX = 1 AND OVERWRITE-CONFIRMED
+            REWRITE appt-rec
+                INVALID KEY
+                    DISPLAY "No se pudo guardar (duplicado)." LINE 22
+                        COLUMN 1
+            END-REWRITE
+        ELSE
+            WRITE appt-rec
+                INVALID KEY
+                    DISPLAY "No se pudo guardar (duplicado)." LINE 22
+                        COLUMN 1
+            END-WRITE
+        END-IF.
+        IF RECUR-IS-DAILY
+            PERFORM P3460-ADVANCE-ONE-DAY
+        END-IF.
+        IF RECUR-IS-WEEKLY
+            PERFORM P3460-ADVANCE-ONE-DAY 7 TIMES
+        END-IF.
+        IF RECUR-IS-MONTHLY
+            PERFORM P3470-ADVANCE-ONE-MONTH
+        END-IF.
+        IF RECUR-END-YMD NOT = ZERO
+            COMPUTE WK-CUR-YMD = rec-year OF appt-rec * 10000
+                + rec-month OF appt-rec * 100 + rec-day OF appt-rec
+            IF WK-CUR-YMD > RECUR-END-YMD
+                MOVE "Y" TO RECUR-STOP
+            END-IF
+        END-IF.
+
+      *   The month lengths below ignore leap years; good enough for
+      *   stepping a recurring appointment a handful of weeks forward.
+
+       P3460-ADVANCE-ONE-DAY.
+        MOVE rec-day OF appt-rec TO WK-DAY.
+        MOVE rec-month OF appt-rec TO WK-MONTH.
+        MOVE rec-year OF appt-rec TO WK-YEAR.
+        ADD 1 TO WK-DAY.
+        PERFORM P3465-DAYS-IN-MONTH.
+        IF WK-DAY > WK-MONTH-DAYS
+            MOVE 1 TO WK-DAY
+            ADD 1 TO WK-MONTH
+            IF WK-MONTH > 12
+                MOVE 1 TO WK-MONTH
+                ADD 1 TO WK-YEAR
+            END-IF
+        END-IF.
+        MOVE WK-DAY TO rec-day OF appt-rec.
+        MOVE WK-MONTH TO rec-month OF appt-rec.
+        MOVE WK-YEAR TO rec-year OF appt-rec.
+
+       P3465-DAYS-IN-MONTH.
+        EVALUATE WK-MONTH
+            WHEN 4 WHEN 6 WHEN 9 WHEN 11 MOVE 30 TO WK-MONTH-DAYS
+            WHEN 2                       MOVE 28 TO WK-MONTH-DAYS
+            WHEN OTHER                   MOVE 31 TO WK-MONTH-DAYS
+        END-EVALUATE.
+
+      *   Steps the day forward one calendar month, keeping the same
+      *   day-of-month unless that day does not exist in the new month
+      *   (e.g. the 31st stepping into a 30-day month), in which case
+      *   it is clamped to the new month's last day.
+       P3470-ADVANCE-ONE-MONTH.
+        MOVE rec-day OF appt-rec TO WK-DAY.
+        MOVE rec-month OF appt-rec TO WK-MONTH.
+        MOVE rec-year OF appt-rec TO WK-YEAR.
+        ADD 1 TO WK-MONTH.
+        IF WK-MONTH > 12
+            MOVE 1 TO WK-MONTH
+            ADD 1 TO WK-YEAR
+        END-IF.
+        PERFORM P3465-DAYS-IN-MONTH.
+        IF WK-DAY > WK-MONTH-DAYS
+            MOVE WK-MONTH-DAYS TO WK-DAY
+        END-IF.
+        MOVE WK-DAY TO rec-day OF appt-rec.
+        MOVE WK-MONTH TO rec-month OF appt-rec.
+        MOVE WK-YEAR TO rec-year OF appt-rec.
+
+      *   Cancel an appointment.
+
+       P4000-CANCEL-APPOINTMENT.
+        DISPLAY "Cancelar cita - Fecha (DD MM AA): " LINE 22 COLUMN 1
+           .
+        ACCEPT SEARCH-DAY   LINE 22 COLUMN 36.
+        ACCEPT SEARCH-MONTH LINE 22 COLUMN 39.
+        ACCEPT SEARCH-YEAR  LINE 22 COLUMN 42.
+        DISPLAY "Hora (HH MM AM/PM): " LINE 23 COLUMN 1
+           .
+        ACCEPT CANCEL-HOUR     LINE 23 COLUMN 22.
+        ACCEPT CANCEL-MINUTE   LINE 23 COLUMN 25.
+        ACCEPT CANCEL-MERIDIEM LINE 23 COLUMN 28.
+        MOVE OWNER-ID TO rec-owner OF appt-rec.
+        MOVE SEARCH-DAY TO rec-day OF appt-rec.
+        MOVE SEARCH-MONTH TO rec-month OF appt-rec.
+        MOVE SEARCH-YEAR TO rec-year OF appt-rec.
+        MOVE CANCEL-HOUR TO rec-hour OF appt-rec.
+        MOVE CANCEL-MINUTE TO rec-minute OF appt-rec.
+        MOVE FUNCTION UPPER-CASE(CANCEL-MERIDIEM) TO
+            rec-meridiem OF appt-rec.
+        READ appt-file
+            INVALID KEY
+                DISPLAY "No existe esa cita." LINE 24 COLUMN 1
+            NOT INVALID KEY
+                PERFORM P4100-CONFIRM-CANCEL
+        END-READ.
+        EXIT.
+
+       P4100-CONFIRM-CANCEL.
+        DISPLAY "Cita encontrada: " rec-desc OF appt-rec LINE 24
+            COLUMN 1.
+        DISPLAY "Confirma cancelar (S/N): " LINE 25 COLUMN 1
+           .
+        ACCEPT APPT-VERIFY LINE 25 COLUMN 27.
+        IF APPT-VERIFY = "S" OR APPT-VERIFY = "s"
+            DELETE appt-file
+                INVALID KEY
+                    DISPLAY "Error al cancelar." LINE 26 COLUMN 1
+                NOT INVALID KEY
+                    DISPLAY "Cita cancelada." LINE 26 COLUMN 1
+            END-DELETE
+        END-IF.
+
+      *   Print your appointments -- writes a plain report file rather
+      *   than sending anything to a real printer.
+
+       P5000-PRINT-APPOINTMENTS.
+        ACCEPT APPT-REPORT-PATH FROM ENVIRONMENT "APPT_REPORT_FILE".
+        IF APPT-REPORT-PATH = SPACES
+            MOVE CFG-DEFAULT-APPT-REPORT TO APPT-REPORT-PATH
+        END-IF.
+        OPEN OUTPUT appt-report.
+        IF REPORT-FS NOT = "00"
+            DISPLAY "No se pudo abrir el reporte, FS=" REPORT-FS
+                LINE 22 COLUMN 1
+        ELSE
+            MOVE ZERO TO WS-RPT-LINE-COUNT WS-RPT-PAGE-COUNT
+            MOVE ZERO TO WS-RPT-LAST-DAY WS-RPT-LAST-MONTH
+                WS-RPT-LAST-YEAR
+            MOVE OWNER-ID TO rec-owner OF appt-rec
+            MOVE LOW-VALUES TO rec-day OF appt-rec rec-month OF appt-rec
+                rec-year OF appt-rec rec-hour OF appt-rec
+                rec-minute OF appt-rec
+            MOVE SPACES TO rec-meridiem OF appt-rec
+            MOVE "N" TO SCAN-DONE
+            START appt-file KEY IS NOT LESS THAN appt-key OF appt-rec
+                INVALID KEY MOVE "Y" TO SCAN-DONE
+            END-START
+            IF NOT SCAN-IS-DONE
+                READ appt-file NEXT RECORD
+                    AT END MOVE "Y" TO SCAN-DONE
+                END-READ
+            END-IF
+            PERFORM P5020-WRITE-PAGE-HEADER
+            PERFORM P5050-PRINT-ONE-RECORD UNTIL SCAN-IS-DONE
+            CLOSE appt-report
+            IF REPORT-FS NOT = "00"
+                DISPLAY "Aviso: cierre del reporte, FS=" REPORT-FS
+                    LINE 22 COLUMN 1
+            ELSE
+                DISPLAY "Reporte generado: " APPT-REPORT-PATH LINE 22
+                    COLUMN 1
+            END-IF
+        END-IF.
+        EXIT.
+
+      *   Page header -- same page-number/underline pattern as
+      *   test-harvesine.cbl's A0320-WRITE-PAGE-HEADER.
+       P5020-WRITE-PAGE-HEADER.
+        ADD 1 TO WS-RPT-PAGE-COUNT.
+        MOVE WS-RPT-PAGE-COUNT TO WS-RPT-PAGE-DISP.
+        IF WS-RPT-PAGE-COUNT > 1
+            MOVE SPACES TO appt-report-line
+            WRITE appt-report-line
+        END-IF.
+        MOVE SPACES TO appt-report-line.
+        STRING "Reporte de citas - Pagina " DELIMITED BY SIZE
+               WS-RPT-PAGE-DISP             DELIMITED BY SIZE
+            INTO appt-report-line
+        END-STRING.
+        WRITE appt-report-line.
+        MOVE "----------------------------------------"
+            TO appt-report-line.
+        WRITE appt-report-line.
+        MOVE ZERO TO WS-RPT-LINE-COUNT.
+        EXIT.
+
+      *   Date-group header, written whenever the day/month/year of
+      *   the record about to print differs from the last one printed.
+       P5040-WRITE-DATE-HEADER.
+        MOVE SPACES TO appt-report-line.
+        STRING "Fecha: " DELIMITED BY SIZE
+               rec-day OF appt-rec   DELIMITED BY SIZE
+               "/"                    DELIMITED BY SIZE
+               rec-month OF appt-rec DELIMITED BY SIZE
+               "/"                    DELIMITED BY SIZE
+               rec-year OF appt-rec  DELIMITED BY SIZE
+            INTO appt-report-line
+        END-STRING.
+        WRITE appt-report-line.
+        ADD 1 TO WS-RPT-LINE-COUNT.
+        MOVE rec-day OF appt-rec TO WS-RPT-LAST-DAY.
+        MOVE rec-month OF appt-rec TO WS-RPT-LAST-MONTH.
+        MOVE rec-year OF appt-rec TO WS-RPT-LAST-YEAR.
+        EXIT.
+
+       P5050-PRINT-ONE-RECORD.
+        IF rec-owner OF appt-rec NOT = OWNER-ID
+            MOVE "Y" TO SCAN-DONE
+        ELSE
+            IF WS-RPT-LINE-COUNT >= WS-RPT-LINES-PER-PAGE
+                PERFORM P5020-WRITE-PAGE-HEADER
+                MOVE ZERO TO WS-RPT-LAST-DAY WS-RPT-LAST-MONTH
+                    WS-RPT-LAST-YEAR
+            END-IF
+            IF rec-day OF appt-rec NOT = WS-RPT-LAST-DAY
+                OR rec-month OF appt-rec NOT = WS-RPT-LAST-MONTH
+                OR rec-year OF appt-rec NOT = WS-RPT-LAST-YEAR
+                PERFORM P5040-WRITE-DATE-HEADER
+            END-IF
+            MOVE SPACES TO appt-report-line
+            STRING "  "                     DELIMITED BY SIZE
+                   rec-hour OF appt-rec    DELIMITED BY SIZE
+                   ":"                      DELIMITED BY SIZE
+                   rec-minute OF appt-rec  DELIMITED BY SIZE
+                   " "                      DELIMITED BY SIZE
+                   rec-meridiem OF appt-rec DELIMITED BY SIZE
+                   " - "                    DELIMITED BY SIZE
+                   rec-desc OF appt-rec    DELIMITED BY SIZE
+                INTO appt-report-line
+            END-STRING
+            WRITE appt-report-line
+            ADD 1 TO WS-RPT-LINE-COUNT
+            READ appt-file NEXT RECORD
+                AT END MOVE "Y" TO SCAN-DONE
+            END-READ
+        END-IF.
+
+       END PROGRAM MENU.
