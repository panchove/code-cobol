@@ -28,3 +28,55 @@
       *---------------------------------------------------------------- 
             EXIT FUNCTION.
        END FUNCTION fun-lentrim.
+      ******************************************************************
+      *
+      * Multibyte-aware companion to fun-lentrim: counts UTF-8
+      * characters rather than raw bytes, so an accented or other
+      * multibyte character is not counted twice.  Continuation bytes
+      * (the 10xxxxxx pattern, ordinal 128-191) are skipped; every
+      * other byte starts a new character.
+       IDENTIFICATION DIVISION.
+       FUNCTION-ID. fun-lentrim-utf8 AS "lentrim-utf8".
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+      *
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       LOCAL-STORAGE SECTION.
+       77 ws-trimmed            PIC X(80) VALUE SPACES.
+       77 ws-byte-len           PIC 999   VALUE ZERO.
+       77 ws-char-count         PIC 999   VALUE ZERO.
+       77 ws-idx                PIC 999   VALUE ZERO.
+       77 ws-byte               PIC X(01) VALUE SPACE.
+       77 ws-byte-val           PIC 999   VALUE ZERO.
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       77 param-message         PIC X(80).
+       77 return-lentrim-utf8   PIC 999.
+      ******************************************************************
+      *
+       PROCEDURE DIVISION
+            USING       param-message
+            RETURNING   return-lentrim-utf8.
+      *-----------------------------------------------------------------
+            MOVE ZERO TO ws-char-count.
+            MOVE FUNCTION TRIM(param-message) TO ws-trimmed.
+            MOVE FUNCTION LENGTH(FUNCTION TRIM(param-message))
+                TO ws-byte-len.
+            PERFORM 0100-COUNT-ONE-BYTE
+                VARYING ws-idx FROM 1 BY 1
+                UNTIL ws-idx > ws-byte-len.
+            MOVE ws-char-count TO return-lentrim-utf8.
+            EXIT FUNCTION.
+      *-----------------------------------------------------------------
+       0100-COUNT-ONE-BYTE.
+            MOVE ws-trimmed(ws-idx:1) TO ws-byte.
+            COMPUTE ws-byte-val = FUNCTION ORD(ws-byte) - 1.
+            IF ws-byte-val < 128 OR ws-byte-val >= 192
+                ADD 1 TO ws-char-count
+            END-IF.
+       END FUNCTION fun-lentrim-utf8.
