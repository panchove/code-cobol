@@ -0,0 +1,62 @@
+      ******************************************************************
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. screen-mantenimiento.
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       COPY env-repository.
+      ******************************************************************
+      *
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       LOCAL-STORAGE SECTION.
+       COPY "cpy/app-config".
+       COPY "cpy/messages".
+       77 ws-locale              PIC X(02) VALUE SPACES.
+       77 ws-msg-code            PIC 9(02) VALUE ZERO.
+       77 ws-msg-construccion    PIC X(40) VALUE SPACES.
+       77 ws-screen-width        PIC 99 VALUE 80.
+       77 ws-title-col           PIC 99 VALUE 1.
+       77 ws-msg-col             PIC 99 VALUE 1.
+       01 ws-center-lines.
+           05 ws-center-line-entry PIC X(80) OCCURS 10 TIMES.
+       01 ws-center-cols.
+           05 ws-center-col-entry  PIC 999 OCCURS 10 TIMES.
+       SCREEN SECTION.
+        01 mantenimiento-screen
+            BLANK SCREEN.
+            05 LINE 01 COLUMN ws-title-col
+                VALUE "*** MANTENIMIENTO ***".
+            05 LINE 03 COLUMN ws-msg-col PIC X(40)
+                FROM ws-msg-construccion.
+            05 LINE 05 COL 01 VALUE " Presione ENTER para volver.".
+      ******************************************************************
+      *
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+            ACCEPT ws-locale FROM ENVIRONMENT "APP_LOCALE".
+            IF ws-locale = SPACES
+                MOVE CFG-DEFAULT-LOCALE TO ws-locale
+            END-IF.
+            MOVE MSG-CODE-UNDER-CONSTR TO ws-msg-code.
+            CALL "msg-lookup" USING ws-msg-code, ws-locale,
+                ws-msg-construccion.
+      *     Center the title and the looked-up message on the screen
+      *     width in one call, the same way a multi-line banner would
+      *     be laid out on any other screen-* program.
+            MOVE SPACES TO ws-center-lines.
+            MOVE "*** MANTENIMIENTO ***" TO ws-center-line-entry(1).
+            MOVE ws-msg-construccion TO ws-center-line-entry(2).
+            MOVE FUNCTION centerpos-lines(ws-screen-width,
+                ws-center-lines) TO ws-center-cols.
+            MOVE ws-center-col-entry(1) TO ws-title-col.
+            MOVE ws-center-col-entry(2) TO ws-msg-col.
+            CALL "cls".
+            DISPLAY mantenimiento-screen.
+            ACCEPT OMITTED.
+            EXIT PROGRAM.
+       END PROGRAM screen-mantenimiento.
