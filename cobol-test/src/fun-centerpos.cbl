@@ -27,11 +27,62 @@
        PROCEDURE DIVISION
             USING       param-width, param-message
             RETURNING   return-centerpos.
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
             MOVE param-width TO screen-width.
             COMPUTE screen-center ROUNDED = screen-width / 2.
-            COMPUTE return-centerpos = screen-center -
-                (FUNCTION LENTRIM(param-message)/2).
+      *> si el mensaje no cabe en el ancho dado, no hay columna de
+      *> centrado valida: se devuelve la columna 1 en vez de dejar
+      *> que la resta produzca un resultado sin sentido
+            IF FUNCTION LENTRIM-UTF8(param-message) > screen-width
+                MOVE 1 TO return-centerpos
+            ELSE
+                COMPUTE return-centerpos = screen-center -
+                    (FUNCTION LENTRIM-UTF8(param-message)/2)
+            END-IF.
             EXIT FUNCTION.
        END FUNCTION fun-centerpos.
+      ******************************************************************
+      *
+      * Multi-line companion to fun-centerpos: given a screen width
+      * and a table of up to 10 message lines, returns the centered
+      * starting column for each line.
+       IDENTIFICATION DIVISION.
+       FUNCTION-ID. fun-centerpos-lines AS "centerpos-lines".
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       COPY env-special-names.
+       COPY env-repository.
+      ******************************************************************
+      *
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       LOCAL-STORAGE SECTION.
+       77 cp-idx                PIC 99 VALUE ZERO.
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       77 param-width            PIC 99 VALUE ZEROS.
+       01 param-lines.
+           05 param-line-entry   PIC X(80) OCCURS 10 TIMES.
+       01 return-line-positions.
+           05 return-line-pos    PIC 999 OCCURS 10 TIMES.
+      ******************************************************************
+      *
+       PROCEDURE DIVISION
+            USING       param-width, param-lines
+            RETURNING   return-line-positions.
+      *-----------------------------------------------------------------
+            PERFORM 0100-CENTER-ONE-LINE
+                VARYING cp-idx FROM 1 BY 1
+                UNTIL cp-idx > 10.
+            EXIT FUNCTION.
+      *-----------------------------------------------------------------
+       0100-CENTER-ONE-LINE.
+            MOVE FUNCTION centerpos(param-width,
+                param-line-entry(cp-idx))
+                TO return-line-pos(cp-idx).
+       END FUNCTION fun-centerpos-lines.
        
\ No newline at end of file
