@@ -5,14 +5,55 @@
       ******************************************************************
       *
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT config-file
+               ASSIGN TO DYNAMIC WS-CONFIG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-STATUS.
+
+           SELECT audit-file
+               ASSIGN TO DYNAMIC WS-AUDIT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
       ******************************************************************
       *
        DATA DIVISION.
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       FD config-file.
+        01 config-rec.
+            05 cfg-fore          PIC 9.
+            05 FILLER            PIC X VALUE SPACE.
+            05 cfg-back          PIC 9.
+
+       FD audit-file.
+        01 audit-rec              PIC X(80).
+      *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
        LOCAL-STORAGE SECTION.
        COPY screenio.
+       COPY "cpy/app-config".
+       77 ws-config-path         PIC X(255) VALUE SPACES.
+       77 ws-config-status       PIC X(02)  VALUE SPACES.
+           88 ws-config-status-ok  VALUE "00" "05".
+       77 ws-audit-path          PIC X(255) VALUE SPACES.
+       77 ws-audit-status        PIC X(02)  VALUE SPACES.
+           88 ws-audit-status-ok   VALUE "00" "05".
+       77 ws-saved-fore          PIC 9      VALUE ZERO.
+       77 ws-saved-back          PIC 9      VALUE ZERO.
+       77 ws-opcion              PIC 9      VALUE ZERO.
+       77 ws-option-desc         PIC X(20)  VALUE SPACES.
+       77 ws-continue            PIC X(01)  VALUE "Y".
+           88 ws-menu-active       VALUE "Y".
+       77 ws-confirm             PIC X(01)  VALUE SPACE.
+       77 ws-user-id             PIC X(08)  VALUE SPACES.
+       77 ws-session-mode        PIC X(04)  VALUE "TEST".
+       77 ws-log-date            PIC 9(08)  VALUE ZERO.
+       77 ws-log-time            PIC 9(08)  VALUE ZERO.
+       77 ws-new-fore            PIC 9      VALUE ZERO.
+       77 ws-new-back            PIC 9      VALUE ZERO.
       *-----------------------------------------------------------------
        LINKAGE SECTION.
        77 color-fore PIC 9 VALUE 0.
@@ -27,16 +68,186 @@
             05 LINE 04 COL 01 VALUE " 2.- Gestion            ".
             05 LINE 05 COL 01 VALUE " 3.- Consultar          ".
             05 LINE 06 COL 01 VALUE " 4.- Mantenimiento      ".
-            05 LINE 07 COL 01 VALUE " 5.- Salir              ".
+            05 LINE 07 COL 01 VALUE " 5.- Colores            ".
+            05 LINE 08 COL 01 VALUE " 6.- Salir              ".
+            05 LINE 09 COL 01 VALUE "Usuario: ".
+            05 LINE 09 COL 10 PIC X(08) FROM ws-user-id.
+            05 LINE 09 COL 20 VALUE "Sesion: ".
+            05 LINE 09 COL 28 PIC X(04) FROM ws-session-mode.
             05 LINE 13 COL 01 VALUE " Seleccione su opcion:".
+            05 LINE 13 COL 24 PIC 9 USING ws-opcion.
+      *-----------------------------------------------------------------
+      *   Lets the operator pick the fore/back colors persisted by
+      *   A0800-SAVE-CONFIG, instead of those always being whatever
+      *   CFG-DEFAULT-COLOR-FORE/BACK compiled in from main.cob.
+        01 color-screen
+            BLANK SCREEN.
+            05 LINE 01 COL 01 VALUE " *** SELECCION DE COLORES *** ".
+            05 LINE 03 COL 01 VALUE "Color actual - Frente: ".
+            05 LINE 03 COL 24 PIC 9 FROM color-fore.
+            05 LINE 04 COL 01 VALUE "Color actual - Fondo : ".
+            05 LINE 04 COL 24 PIC 9 FROM color-back.
+            05 LINE 06 COL 01 VALUE "Nuevo color de frente (0-7): ".
+            05 LINE 06 COL 30 PIC 9 USING ws-new-fore.
+            05 LINE 07 COL 01 VALUE "Nuevo color de fondo  (0-7): ".
+            05 LINE 07 COL 30 PIC 9 USING ws-new-back.
       ******************************************************************
       *
        PROCEDURE DIVISION
-            USING 
+            USING
                 color-fore,
                 color-back.
       *-----------------------------------------------------------------
+       A0100-MAIN.
+            PERFORM A0200-INIT.
+            PERFORM A0300-MENU-LOOP UNTIL NOT ws-menu-active.
+            PERFORM A0800-SAVE-CONFIG.
+            EXIT PROGRAM.
+      *-----------------------------------------------------------------
+       A0200-INIT.
+            MOVE color-fore TO ws-saved-fore.
+            MOVE color-back TO ws-saved-back.
+            PERFORM A0210-LOAD-CONFIG.
+            MOVE ws-saved-fore TO color-fore.
+            MOVE ws-saved-back TO color-back.
+            ACCEPT ws-user-id FROM ENVIRONMENT "USER".
+            IF ws-user-id = SPACES
+                MOVE "OPER" TO ws-user-id
+            END-IF.
+            ACCEPT ws-session-mode FROM ENVIRONMENT "APP_SESSION".
+            IF ws-session-mode = SPACES
+                MOVE "TEST" TO ws-session-mode
+            END-IF.
+            SET ws-menu-active TO TRUE.
+      *-----------------------------------------------------------------
+       A0210-LOAD-CONFIG.
+            ACCEPT ws-config-path FROM ENVIRONMENT "MENU_CONFIG_FILE".
+            IF ws-config-path = SPACES
+                MOVE CFG-DEFAULT-MENU-CONFIG TO ws-config-path
+            END-IF.
+            OPEN INPUT config-file.
+            IF ws-config-status-ok
+                READ config-file
+                    AT END CONTINUE
+                    NOT AT END
+                        MOVE cfg-fore TO ws-saved-fore
+                        MOVE cfg-back TO ws-saved-back
+                END-READ
+                CLOSE config-file
+                IF NOT ws-config-status-ok
+                    DISPLAY "Aviso: no se pudo cerrar config, FS="
+                        ws-config-status AT LINE 20 COL 01
+                END-IF
+            END-IF.
+      *-----------------------------------------------------------------
+       A0300-MENU-LOOP.
             CALL "cls".
             DISPLAY main-menu.
-            EXIT PROGRAM.
+            ACCEPT main-menu.
+            PERFORM A0320-DISPATCH.
+      *-----------------------------------------------------------------
+       A0320-DISPATCH.
+            EVALUATE ws-opcion
+                WHEN 1
+                    MOVE "Archivos" TO ws-option-desc
+                    CALL "test-files"
+                WHEN 2
+                    MOVE "Gestion" TO ws-option-desc
+                    CALL "screen-gestion"
+                WHEN 3
+                    MOVE "Consultar" TO ws-option-desc
+                    CALL "screen-consultar"
+                WHEN 4
+                    MOVE "Mantenimiento" TO ws-option-desc
+                    CALL "screen-mantenimiento"
+                WHEN 5
+                    MOVE "Colores" TO ws-option-desc
+                    PERFORM A0600-CHANGE-COLORS
+                WHEN 6
+                    MOVE "Salir" TO ws-option-desc
+                    PERFORM A0500-CONFIRM-EXIT
+                WHEN OTHER
+                    MOVE "Invalida" TO ws-option-desc
+                    DISPLAY "Opcion invalida." AT LINE 15 COL 01
+            END-EVALUATE.
+            PERFORM A0400-LOG-SELECTION.
+      *-----------------------------------------------------------------
+       A0400-LOG-SELECTION.
+            ACCEPT ws-audit-path FROM ENVIRONMENT "MENU_AUDIT_FILE".
+            IF ws-audit-path = SPACES
+                MOVE CFG-DEFAULT-MENU-AUDIT TO ws-audit-path
+            END-IF.
+            ACCEPT ws-log-date FROM DATE YYYYMMDD.
+            ACCEPT ws-log-time FROM TIME.
+            MOVE SPACES TO audit-rec.
+            STRING
+                ws-log-date    DELIMITED BY SIZE
+                " "            DELIMITED BY SIZE
+                ws-log-time    DELIMITED BY SIZE
+                " "            DELIMITED BY SIZE
+                ws-user-id     DELIMITED BY SIZE
+                " "            DELIMITED BY SIZE
+                ws-option-desc DELIMITED BY SIZE
+                INTO audit-rec
+            END-STRING.
+            OPEN EXTEND audit-file.
+            IF NOT ws-audit-status-ok
+                CLOSE audit-file
+                OPEN OUTPUT audit-file
+            END-IF.
+            IF ws-audit-status-ok
+                WRITE audit-rec
+                IF NOT ws-audit-status-ok
+                    DISPLAY "Aviso: no se pudo grabar auditoria, FS="
+                        ws-audit-status AT LINE 20 COL 01
+                END-IF
+                CLOSE audit-file
+                IF NOT ws-audit-status-ok
+                    DISPLAY "Aviso: no se pudo cerrar auditoria, FS="
+                        ws-audit-status AT LINE 20 COL 01
+                END-IF
+            ELSE
+                DISPLAY "Aviso: no se pudo abrir auditoria, FS="
+                    ws-audit-status AT LINE 20 COL 01
+            END-IF.
+      *-----------------------------------------------------------------
+       A0500-CONFIRM-EXIT.
+            DISPLAY "Confirma salir (S/N): " AT LINE 15 COL 01.
+            ACCEPT ws-confirm AT LINE 15 COL 24.
+            IF ws-confirm = "S" OR ws-confirm = "s"
+                MOVE "N" TO ws-continue
+            END-IF.
+      *-----------------------------------------------------------------
+       A0600-CHANGE-COLORS.
+            MOVE color-fore TO ws-new-fore.
+            MOVE color-back TO ws-new-back.
+            DISPLAY color-screen.
+            ACCEPT color-screen.
+            IF ws-new-fore > 7 OR ws-new-back > 7
+                DISPLAY "Color invalido (use 0-7); sin cambios."
+                    AT LINE 15 COL 01
+            ELSE
+                MOVE ws-new-fore TO color-fore
+                MOVE ws-new-back TO color-back
+            END-IF.
+      *-----------------------------------------------------------------
+       A0800-SAVE-CONFIG.
+            MOVE color-fore TO cfg-fore.
+            MOVE color-back TO cfg-back.
+            OPEN OUTPUT config-file.
+            IF ws-config-status-ok
+                WRITE config-rec
+                IF NOT ws-config-status-ok
+                    DISPLAY "Aviso: no se pudo grabar config, FS="
+                        ws-config-status AT LINE 20 COL 01
+                END-IF
+                CLOSE config-file
+                IF NOT ws-config-status-ok
+                    DISPLAY "Aviso: no se pudo cerrar config, FS="
+                        ws-config-status AT LINE 20 COL 01
+                END-IF
+            ELSE
+                DISPLAY "Aviso: no se pudo abrir config, FS="
+                    ws-config-status AT LINE 20 COL 01
+            END-IF.
        END PROGRAM screen-main-menu.
