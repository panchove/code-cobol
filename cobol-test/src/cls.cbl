@@ -0,0 +1,13 @@
+      ******************************************************************
+      *
+      * Small fallback so a bare CALL "cls" resolves to something,
+      * instead of failing at run time with no screen-clear routine
+      * available.  Mirrors utils-clean-screen in cobol-keys.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cls.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       PROCEDURE DIVISION.
+           DISPLAY " " WITH ERASE SCREEN.
+           EXIT PROGRAM.
+       END PROGRAM cls.
