@@ -16,13 +16,18 @@
       *----------------------------------------------------------------- 
        LOCAL-STORAGE SECTION.
        COPY screenio.
+       COPY "cpy/app-config".
+       77 ws-color-fore          PIC 9 VALUE ZERO.
+       77 ws-color-back          PIC 9 VALUE ZERO.
       ******************************************************************
       *
        PROCEDURE DIVISION.
+            MOVE CFG-DEFAULT-COLOR-FORE TO ws-color-fore.
+            MOVE CFG-DEFAULT-COLOR-BACK TO ws-color-back.
             CALL "screen-main-menu"
-                USING 
-                    cob-color-white, 
-                    cob-color-green.
+                USING
+                    ws-color-fore,
+                    ws-color-back.
             ACCEPT OMITTED.
             STOP RUN.
        END PROGRAM saludar.
