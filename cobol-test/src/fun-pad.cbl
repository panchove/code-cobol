@@ -0,0 +1,82 @@
+      ******************************************************************
+      *
+      * Left/right padding functions, companions to fun-lentrim and
+      * fun-centerpos in the same screen-formatting function library.
+       IDENTIFICATION DIVISION.
+       FUNCTION-ID. fun-padleft AS "padleft".
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       COPY env-special-names.
+       COPY env-repository.
+      ******************************************************************
+      *
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       LOCAL-STORAGE SECTION.
+       77 ws-trimmed            PIC X(80) VALUE SPACES.
+       77 ws-pad-count          PIC 999   VALUE ZERO.
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       77 param-width           PIC 999   VALUE ZEROS.
+       77 param-message         PIC X(80).
+       77 return-padleft        PIC X(80).
+      ******************************************************************
+      *
+       PROCEDURE DIVISION
+            USING       param-width, param-message
+            RETURNING   return-padleft.
+      *-----------------------------------------------------------------
+            MOVE SPACES TO return-padleft.
+            MOVE FUNCTION TRIM(param-message) TO ws-trimmed.
+            IF FUNCTION LENTRIM(param-message) >= param-width
+                MOVE ws-trimmed TO return-padleft
+            ELSE
+                COMPUTE ws-pad-count =
+                    param-width - FUNCTION LENTRIM(param-message)
+                MOVE ws-trimmed
+                    TO return-padleft(ws-pad-count + 1:)
+            END-IF.
+            EXIT FUNCTION.
+       END FUNCTION fun-padleft.
+      ******************************************************************
+      *
+       IDENTIFICATION DIVISION.
+       FUNCTION-ID. fun-padright AS "padright".
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       COPY env-special-names.
+       COPY env-repository.
+      ******************************************************************
+      *
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       LOCAL-STORAGE SECTION.
+       77 ws-trimmed            PIC X(80) VALUE SPACES.
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       77 param-width           PIC 999   VALUE ZEROS.
+       77 param-message         PIC X(80).
+       77 return-padright       PIC X(80).
+      ******************************************************************
+      *
+       PROCEDURE DIVISION
+            USING       param-width, param-message
+            RETURNING   return-padright.
+      *-----------------------------------------------------------------
+            MOVE SPACES TO return-padright.
+            MOVE FUNCTION TRIM(param-message) TO ws-trimmed.
+            IF FUNCTION LENTRIM(param-message) >= param-width
+                MOVE ws-trimmed TO return-padright
+            ELSE
+                MOVE ws-trimmed(1:param-width) TO return-padright
+            END-IF.
+            EXIT FUNCTION.
+       END FUNCTION fun-padright.
