@@ -0,0 +1,39 @@
+      ******************************************************************
+      * SHARED MESSAGE-LOOKUP SUBPROGRAM
+      * Returns the ES/EN text for one of the codes in cpy/messages,
+      * so teclado and any screen-* program that needs a localized
+      * message CALL this the same way every program already CALLs
+      * log-error, instead of keeping a private copy of the message
+      * table in its own WORKING-STORAGE.  lk-locale follows the same
+      * "EN"/anything-else-means-ES" convention teclado's own
+      * WS-LOCALE-ENGLISH check used before this was pulled out.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. msg-lookup.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "cpy/messages".
+       77 WS-LOCALE-ENGLISH-SW  PIC X(01) VALUE "N".
+           88 WS-MSG-LOCALE-ENGLISH VALUE "Y".
+       LINKAGE SECTION.
+       77 lk-msg-code           PIC 9(02).
+       77 lk-locale             PIC X(02).
+       77 lk-msg-text           PIC X(40).
+       PROCEDURE DIVISION USING lk-msg-code, lk-locale, lk-msg-text.
+       0000-MAIN.
+           MOVE "N" TO WS-LOCALE-ENGLISH-SW.
+           IF lk-locale = "EN" OR lk-locale = "en"
+               SET WS-MSG-LOCALE-ENGLISH TO TRUE
+           END-IF.
+           IF lk-msg-code >= 1 AND lk-msg-code <= 3
+               SET MSG-IDX TO lk-msg-code
+               IF WS-MSG-LOCALE-ENGLISH
+                   MOVE MSG-TEXT-EN(MSG-IDX) TO lk-msg-text
+               ELSE
+                   MOVE MSG-TEXT-ES(MSG-IDX) TO lk-msg-text
+               END-IF
+           ELSE
+               MOVE SPACES TO lk-msg-text
+           END-IF.
+           GOBACK.
+       END PROGRAM msg-lookup.
