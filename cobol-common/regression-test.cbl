@@ -0,0 +1,233 @@
+      ******************************************************************
+      *
+      * REGRESSION-TEST
+      * Drives the shop's function library (harvesine/bearing from
+      * cobol-gps, centerpos/lentrim/pad from cobol-test) against
+      * known input/output pairs and reports PASS/FAIL for each,
+      * plus a final summary count -- the interactive counterpart to
+      * scripts/run-nightly.sh, which only checks that a program
+      * compiles and runs, not that it still computes the right
+      * answer.
+      *
+      * The expected values below are this suite's known-good
+      * baseline; a mismatch means either a real regression in the
+      * function being checked or that the baseline itself needs an
+      * intentional update.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. regression-test.
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC
+           FUNCTION harvesine
+           FUNCTION bearing
+           FUNCTION centerpos
+           FUNCTION centerpos-lines
+           FUNCTION lentrim
+           FUNCTION lentrim-utf8
+           FUNCTION padleft
+           FUNCTION padright.
+      ******************************************************************
+      *
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       LOCAL-STORAGE SECTION.
+       COPY "cpy/return-codes".
+
+       01 coord-a.
+           05 laty             COMP-2 VALUE ZERO.
+           05 lonx             COMP-2 VALUE ZERO.
+       01 coord-b.
+           05 laty             COMP-2 VALUE ZERO.
+           05 lonx             COMP-2 VALUE ZERO.
+       01 gps-distance.
+           05 meters           COMP-2 VALUE ZERO.
+           05 kms              COMP-2 VALUE ZERO.
+           05 miles            COMP-2 VALUE ZERO.
+           05 calc-status      PIC X(01) VALUE "0".
+               88 calc-valid          VALUE "0".
+               88 calc-invalid-coords VALUE "1".
+
+       77 WS-ACTUAL-NUM         PIC S9(6)V9(6) VALUE ZERO.
+       77 WS-EXPECT-NUM         PIC S9(6)V9(6) VALUE ZERO.
+       77 WS-TOLERANCE          PIC S9(6)V9(6) VALUE 0.5.
+       77 WS-ACTUAL-TXT         PIC X(80) VALUE SPACES.
+       77 WS-EXPECT-TXT         PIC X(80) VALUE SPACES.
+       77 WS-CASE-DESC          PIC X(50) VALUE SPACES.
+       77 WS-PASS-COUNT         PIC 9(03) VALUE ZERO.
+       77 WS-FAIL-COUNT         PIC 9(03) VALUE ZERO.
+      *   Function arguments are always staged through these fields
+      *   before the call rather than passed as bare literals, so a
+      *   short text literal is fully space-padded and a numeric
+      *   literal is fully zero-filled to its parameter's picture.
+       77 WS-FN-WIDTH           PIC 99  VALUE ZERO.
+       77 WS-FN-PAD-WIDTH       PIC 999 VALUE ZERO.
+       77 WS-FN-MESSAGE         PIC X(80) VALUE SPACES.
+       01 WS-FN-LINES.
+           05 WS-FN-LINE-ENTRY  PIC X(80) OCCURS 10 TIMES.
+       01 WS-FN-LINE-COLS.
+           05 WS-FN-LINE-COL    PIC 999 OCCURS 10 TIMES.
+      ******************************************************************
+      *
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       A00100-MAIN.
+            PERFORM A00200-TEST-HARVESINE.
+            PERFORM A00300-TEST-BEARING.
+            PERFORM A00400-TEST-CENTERPOS.
+            PERFORM A00450-TEST-CENTERPOS-LINES.
+            PERFORM A00500-TEST-LENTRIM.
+            PERFORM A00600-TEST-PAD.
+            PERFORM A00900-SHOW-SUMMARY.
+            PERFORM A00999-EXIT.
+      *-----------------------------------------------------------------
+       A00200-TEST-HARVESINE.
+      *   Sao Paulo -> New York City; the expected figure is the
+      *   spherical-earth distance this same formula has always
+      *   returned for this pair, not the great-circle figure off a
+      *   more precise ellipsoidal model, so the tolerance only has
+      *   to absorb floating-point noise in the last digit or two.
+            MOVE -23.550519 TO laty OF coord-a.
+            MOVE -46.633309 TO lonx OF coord-a.
+            MOVE 40.7127837 TO laty OF coord-b.
+            MOVE -74.005941 TO lonx OF coord-b.
+            MOVE FUNCTION harvesine(coord-a, coord-b) TO gps-distance.
+            MOVE kms OF gps-distance TO WS-ACTUAL-NUM.
+            MOVE 7145.753230 TO WS-EXPECT-NUM.
+            MOVE "harvesine Sao Paulo -> New York (kms)"
+                TO WS-CASE-DESC.
+            PERFORM A00050-CHECK-NUMBER-CLOSE.
+      *-----------------------------------------------------------------
+       A00300-TEST-BEARING.
+      *   Same pair, heading from Sao Paulo towards New York.
+            MOVE FUNCTION bearing(coord-a, coord-b) TO WS-ACTUAL-NUM.
+            MOVE 338.1 TO WS-EXPECT-NUM.
+            MOVE "bearing Sao Paulo -> New York (degrees)"
+                TO WS-CASE-DESC.
+            PERFORM A00050-CHECK-NUMBER-CLOSE.
+      *-----------------------------------------------------------------
+       A00400-TEST-CENTERPOS.
+            MOVE 80 TO WS-FN-WIDTH.
+            MOVE "HELLO" TO WS-FN-MESSAGE.
+            MOVE FUNCTION centerpos(WS-FN-WIDTH, WS-FN-MESSAGE)
+                TO WS-ACTUAL-NUM.
+            MOVE 38 TO WS-EXPECT-NUM.
+            MOVE "centerpos(80, HELLO)" TO WS-CASE-DESC.
+            PERFORM A00060-CHECK-NUMBER-EXACT.
+      *-----------------------------------------------------------------
+       A00450-TEST-CENTERPOS-LINES.
+      *   Same width/message as A00400-TEST-CENTERPOS above, plus a
+      *   second, longer line, confirming centerpos-lines positions
+      *   each table entry the same way the single-line function
+      *   positions one message on its own.
+            MOVE SPACES TO WS-FN-LINES.
+            MOVE "HELLO" TO WS-FN-LINE-ENTRY(1).
+            MOVE "HELLO WORLD" TO WS-FN-LINE-ENTRY(2).
+            MOVE FUNCTION centerpos-lines(WS-FN-WIDTH, WS-FN-LINES)
+                TO WS-FN-LINE-COLS.
+            MOVE WS-FN-LINE-COL(1) TO WS-ACTUAL-NUM.
+            MOVE 38 TO WS-EXPECT-NUM.
+            MOVE "centerpos-lines(80, HELLO) line 1" TO WS-CASE-DESC.
+            PERFORM A00060-CHECK-NUMBER-EXACT.
+
+            MOVE WS-FN-LINE-COL(2) TO WS-ACTUAL-NUM.
+            MOVE 35 TO WS-EXPECT-NUM.
+            MOVE "centerpos-lines(80, HELLO WORLD) line 2"
+                TO WS-CASE-DESC.
+            PERFORM A00060-CHECK-NUMBER-EXACT.
+      *-----------------------------------------------------------------
+       A00500-TEST-LENTRIM.
+            MOVE "  Hello world  " TO WS-FN-MESSAGE.
+            MOVE FUNCTION lentrim(WS-FN-MESSAGE) TO WS-ACTUAL-NUM.
+            MOVE 11 TO WS-EXPECT-NUM.
+            MOVE "lentrim(  Hello world  )" TO WS-CASE-DESC.
+            PERFORM A00060-CHECK-NUMBER-EXACT.
+
+            MOVE "  Ni" & X"C3B1" & "o  " TO WS-FN-MESSAGE.
+            MOVE FUNCTION lentrim-utf8(WS-FN-MESSAGE) TO WS-ACTUAL-NUM.
+            MOVE 4 TO WS-EXPECT-NUM.
+            MOVE "lentrim-utf8(  Nino-with-tilde  )" TO WS-CASE-DESC.
+            PERFORM A00060-CHECK-NUMBER-EXACT.
+      *-----------------------------------------------------------------
+       A00600-TEST-PAD.
+            MOVE 10 TO WS-FN-PAD-WIDTH.
+            MOVE "AB" TO WS-FN-MESSAGE.
+            MOVE FUNCTION TRIM(FUNCTION padleft(WS-FN-PAD-WIDTH,
+                    WS-FN-MESSAGE)) TO WS-ACTUAL-TXT.
+            MOVE "AB" TO WS-EXPECT-TXT.
+            MOVE "padleft(10, AB) trims to AB" TO WS-CASE-DESC.
+            PERFORM A00070-CHECK-TEXT-EXACT.
+
+            MOVE FUNCTION LENGTH(FUNCTION padleft(WS-FN-PAD-WIDTH,
+                    WS-FN-MESSAGE)) TO WS-ACTUAL-NUM.
+            MOVE 80 TO WS-EXPECT-NUM.
+            MOVE "padleft(10, AB) field length" TO WS-CASE-DESC.
+            PERFORM A00060-CHECK-NUMBER-EXACT.
+
+            MOVE "  AB  " TO WS-FN-MESSAGE.
+            MOVE FUNCTION padright(WS-FN-PAD-WIDTH, WS-FN-MESSAGE)
+                TO WS-ACTUAL-TXT.
+            MOVE "AB" TO WS-EXPECT-TXT.
+            MOVE "padright(10,   AB  ) trims to AB" TO WS-CASE-DESC.
+            PERFORM A00070-CHECK-TEXT-EXACT.
+      *-----------------------------------------------------------------
+       A00050-CHECK-NUMBER-CLOSE.
+      *   Passes when the actual value is within WS-TOLERANCE of the
+      *   expected value, for functions where the last digit or two
+      *   can shift slightly with the platform's floating-point math.
+            IF FUNCTION ABS(WS-ACTUAL-NUM - WS-EXPECT-NUM) <=
+                    WS-TOLERANCE
+                ADD 1 TO WS-PASS-COUNT
+                DISPLAY "PASS  " WS-CASE-DESC
+                    " (got " WS-ACTUAL-NUM ", expected " WS-EXPECT-NUM
+                    ")"
+            ELSE
+                ADD 1 TO WS-FAIL-COUNT
+                DISPLAY "FAIL  " WS-CASE-DESC
+                    " (got " WS-ACTUAL-NUM ", expected " WS-EXPECT-NUM
+                    ")"
+            END-IF.
+      *-----------------------------------------------------------------
+       A00060-CHECK-NUMBER-EXACT.
+            IF WS-ACTUAL-NUM = WS-EXPECT-NUM
+                ADD 1 TO WS-PASS-COUNT
+                DISPLAY "PASS  " WS-CASE-DESC
+                    " (got " WS-ACTUAL-NUM ")"
+            ELSE
+                ADD 1 TO WS-FAIL-COUNT
+                DISPLAY "FAIL  " WS-CASE-DESC
+                    " (got " WS-ACTUAL-NUM ", expected " WS-EXPECT-NUM
+                    ")"
+            END-IF.
+      *-----------------------------------------------------------------
+       A00070-CHECK-TEXT-EXACT.
+      *   Compares the full, untrimmed field -- trimming both sides
+      *   before comparing would hide a padding/truncation defect at
+      *   either end of the field, which is exactly what this check
+      *   exists to catch.
+            IF WS-ACTUAL-TXT = WS-EXPECT-TXT
+                ADD 1 TO WS-PASS-COUNT
+                DISPLAY "PASS  " WS-CASE-DESC
+            ELSE
+                ADD 1 TO WS-FAIL-COUNT
+                DISPLAY "FAIL  " WS-CASE-DESC
+                    " (got [" WS-ACTUAL-TXT "])"
+            END-IF.
+      *-----------------------------------------------------------------
+       A00900-SHOW-SUMMARY.
+            DISPLAY " ".
+            DISPLAY "Regression summary: "
+                WS-PASS-COUNT " passed, " WS-FAIL-COUNT " failed.".
+      *-----------------------------------------------------------------
+       A00999-EXIT.
+            IF WS-FAIL-COUNT = ZERO
+                MOVE RC-SUCCESS TO RETURN-CODE
+            ELSE
+                MOVE RC-ERROR TO RETURN-CODE
+            END-IF.
+            STOP RUN.
+       END PROGRAM regression-test.
