@@ -0,0 +1,90 @@
+      ******************************************************************
+      * SHARED ERROR-LOGGING SUBPROGRAM
+      * Appends one line to the shop-wide error log so a runtime
+      * condition (SIZE ERROR, INVALID KEY, and the like) leaves a
+      * permanent record instead of just flashing on the operator's
+      * screen.  Callers pass their own program-id, the paragraph
+      * they were in, a return code off the cpy/return-codes scale,
+      * and a short message; the log file path can be overridden
+      * with the ERROR_LOG_FILE environment variable.  lk-error-code
+      * is also moved into RETURN-CODE before GOBACK, so a caller
+      * that lets it flow through to its own STOP RUN reports the
+      * same code to the operating system / job stream.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. log-error.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT error-log-file
+               ASSIGN TO DYNAMIC WS-ERROR-LOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD error-log-file.
+           COPY "cpy/error-log".
+       LOCAL-STORAGE SECTION.
+       COPY "cpy/app-config".
+       77 WS-ERROR-LOG-PATH     PIC X(255) VALUE SPACES.
+       01 WS-TODAY-DATE         PIC 9(08).
+       01 WS-DATE-DISP REDEFINES WS-TODAY-DATE.
+           05 WS-DATE-YYYY      PIC 9(04).
+           05 WS-DATE-MM        PIC 9(02).
+           05 WS-DATE-DD        PIC 9(02).
+       01 WS-TODAY-TIME         PIC 9(08).
+       01 WS-TIME-DISP REDEFINES WS-TODAY-TIME.
+           05 WS-TIME-HH        PIC 9(02).
+           05 WS-TIME-MN        PIC 9(02).
+           05 WS-TIME-SS        PIC 9(02).
+           05 WS-TIME-HH00      PIC 9(02).
+       77 WS-DATE-EDIT          PIC X(10).
+       77 WS-TIME-EDIT          PIC X(08).
+       77 WS-FILE-STATUS        PIC X(02) VALUE SPACES.
+           88 WS-LOG-OPEN-OK    VALUE "00" "05".
+       LINKAGE SECTION.
+       01 lk-program-id         PIC X(20).
+       01 lk-paragraph-id       PIC X(20).
+       01 lk-error-code         PIC 9(04).
+       01 lk-message            PIC X(60).
+       PROCEDURE DIVISION USING lk-program-id, lk-paragraph-id,
+               lk-error-code, lk-message.
+       0000-MAIN.
+           ACCEPT WS-ERROR-LOG-PATH FROM ENVIRONMENT "ERROR_LOG_FILE".
+           IF WS-ERROR-LOG-PATH = SPACES
+               MOVE CFG-DEFAULT-ERROR-LOG TO WS-ERROR-LOG-PATH
+           END-IF.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-TODAY-TIME FROM TIME.
+           STRING
+               WS-DATE-YYYY DELIMITED BY SIZE
+               "-"          DELIMITED BY SIZE
+               WS-DATE-MM   DELIMITED BY SIZE
+               "-"          DELIMITED BY SIZE
+               WS-DATE-DD   DELIMITED BY SIZE
+               INTO WS-DATE-EDIT
+           END-STRING.
+           STRING
+               WS-TIME-HH DELIMITED BY SIZE
+               ":"        DELIMITED BY SIZE
+               WS-TIME-MN DELIMITED BY SIZE
+               ":"        DELIMITED BY SIZE
+               WS-TIME-SS DELIMITED BY SIZE
+               INTO WS-TIME-EDIT
+           END-STRING.
+           OPEN EXTEND error-log-file.
+           IF NOT WS-LOG-OPEN-OK
+               CLOSE error-log-file
+               OPEN OUTPUT error-log-file
+           END-IF.
+           MOVE SPACES TO error-log-rec.
+           MOVE WS-DATE-EDIT TO elog-date.
+           MOVE WS-TIME-EDIT TO elog-time.
+           MOVE lk-program-id TO elog-program.
+           MOVE lk-paragraph-id TO elog-paragraph.
+           MOVE lk-error-code TO elog-code.
+           MOVE lk-message TO elog-message.
+           WRITE error-log-rec.
+           CLOSE error-log-file.
+           MOVE lk-error-code TO RETURN-CODE.
+           GOBACK.
+       END PROGRAM log-error.
