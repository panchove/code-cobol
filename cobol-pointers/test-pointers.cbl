@@ -4,14 +4,74 @@
        PROGRAM-ID. test-pointers.
        ENVIRONMENT DIVISION.
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *> registro grupo, para mostrar SET ADDRESS OF sobre un item
+      *> compuesto y no solo sobre un escalar
+       01 person-rec.
+           05 person-name        PIC X(20) VALUE "Ada Lovelace".
+           05 person-age         PIC 9(03) VALUE 36.
+      *> tabla para el recorrido por aritmetica de punteros
+       01 num-table.
+           05 num-entry          PIC 9(04) OCCURS 5 TIMES
+                                  INDEXED BY tbl-idx
+                                  VALUE ZERO.
+      *> vista BASED usada para "asomarnos" a cada elemento de la
+      *> tabla a traves de un puntero, en vez de la subindexacion
+      *> normal
+       01 num-entry-view         PIC 9(04) BASED.
+      *> vista BASED del registro grupo, para desreferenciar
+      *> ptr-person con SET ADDRESS OF en vez de nombrar person-rec
+      *> directamente
+       01 person-rec-view        BASED.
+           05 view-name          PIC X(20).
+           05 view-age           PIC 9(03).
        LOCAL-STORAGE SECTION.
         77 var-num   PIC 999 VALUE 100.
         77 ptr-var   POINTER VALUE NULL.
+        77 ptr-person POINTER VALUE NULL.
+        77 ptr-walk   POINTER VALUE NULL.
+        77 ws-fill-value PIC 9(04) COMP VALUE ZERO.
        PROCEDURE DIVISION.
        A0100-MAIN.
-        DISPLAY "Value var-num = " var-num.
-        DISPLAY "Value Pointer = " ptr-var.
-        SET ptr-var TO ADDRESS var-num.
-        DISPLAY "Value Pointer to var-num = " ptr-var.
-        STOP RUN.
+           DISPLAY "Value var-num = " var-num.
+           DISPLAY "Value Pointer = " ptr-var.
+      *> puntero nulo a proposito, para ejercitar el guardian antes
+      *> de intentar usarlo
+           PERFORM A0900-GUARD-NULL-POINTER.
+           SET ptr-var TO ADDRESS var-num.
+           PERFORM A0900-GUARD-NULL-POINTER.
+           DISPLAY "Value Pointer to var-num = " ptr-var.
+      *-----------------------------------------------------------------
+      * SET ADDRESS OF sobre un registro grupo
+           SET ptr-person TO ADDRESS OF person-rec.
+           DISPLAY "Address of person-rec = " ptr-person.
+           SET ADDRESS OF person-rec-view TO ptr-person.
+           DISPLAY "person-rec via pointer = " person-rec-view.
+      *-----------------------------------------------------------------
+      * recorrido de la tabla num-table por aritmetica de punteros
+           PERFORM A0200-FILL-TABLE
+               VARYING tbl-idx FROM 1 BY 1
+               UNTIL tbl-idx > 5.
+           SET ptr-walk TO ADDRESS OF num-entry(1).
+           PERFORM A0300-WALK-TABLE
+               VARYING tbl-idx FROM 1 BY 1
+               UNTIL tbl-idx > 5.
+           STOP RUN.
+      *-----------------------------------------------------------------
+       A0200-FILL-TABLE.
+           COMPUTE ws-fill-value = tbl-idx * 10.
+           MOVE ws-fill-value TO num-entry(tbl-idx).
+      *-----------------------------------------------------------------
+       A0300-WALK-TABLE.
+           SET ADDRESS OF num-entry-view TO ptr-walk.
+           DISPLAY "Elemento " tbl-idx " = " num-entry-view.
+           SET ptr-walk UP BY LENGTH OF num-entry-view.
+      *-----------------------------------------------------------------
+       A0900-GUARD-NULL-POINTER.
+           IF ptr-var = NULL
+               DISPLAY "Aviso: ptr-var es NULL, no se puede usar."
+           ELSE
+               DISPLAY "ptr-var esta asignado, es seguro usarlo."
+           END-IF.
+           EXIT.
        END PROGRAM test-pointers.
