@@ -14,15 +14,21 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
             SELECT file-names-female
-                ASSIGN TO "data/res_names_female.txt"
-                ORGANIZATION IS LINE SEQUENTIAL.
+                ASSIGN TO DYNAMIC WS-FEMALE-PATH
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS name OF rec-name-female
+                FILE STATUS IS WS-FS-FEMALE.
 
             SELECT file-names-male
-                ASSIGN TO "data/res_names_male.txt"
-                ORGANIZATION IS LINE SEQUENTIAL.
-      ****************************************************************** 
+                ASSIGN TO DYNAMIC WS-MALE-PATH
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS name OF rec-name-male
+                FILE STATUS IS WS-FS-MALE.
+      ******************************************************************
        DATA DIVISION.
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
        FILE SECTION.
        FD file-names-female.
         01 rec-name-female.
@@ -33,45 +39,311 @@
         01 rec-name-male.
             05 name             PIC X(50).
         88 EOF-names-male       VALUE HIGH-VALUES.
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
        LOCAL-STORAGE SECTION.
-      ****************************************************************** 
+       COPY "cpy/app-config".
+       77 WS-RUN-MODE           PIC X(01) VALUE "L".
+        88 WS-MAINT-MODE        VALUE "M" "m".
+        88 WS-LOOKUP-MODE       VALUE "B" "b".
+       77 WS-NEW-SEX            PIC X(01) VALUE SPACES.
+       77 WS-NEW-NAME           PIC X(50) VALUE SPACES.
+       77 WS-COUNT-FEMALE       PIC 9(05) COMP VALUE ZERO.
+       77 WS-COUNT-MALE         PIC 9(05) COMP VALUE ZERO.
+       77 WS-COUNT-TOTAL        PIC 9(06) COMP VALUE ZERO.
+       77 WS-FS-FEMALE          PIC X(02) VALUE "00".
+           88 WS-FS-FEMALE-OK         VALUE "00" "02" "10" "22" "23".
+       77 WS-FS-MALE            PIC X(02) VALUE "00".
+           88 WS-FS-MALE-OK           VALUE "00" "02" "10" "22" "23".
+       77 WS-LOOKUP-NAME        PIC X(50) VALUE SPACES.
+       77 WS-TABLE-MAX          PIC 9(05) COMP VALUE 1000.
+       77 WS-FEMALE-TBL-FULL    PIC X(01) VALUE "N".
+        88 FEMALE-TBL-IS-FULL     VALUE "Y".
+       77 WS-MALE-TBL-FULL      PIC X(01) VALUE "N".
+        88 MALE-TBL-IS-FULL       VALUE "Y".
+       01 WS-FEMALE-TABLE.
+           05 WS-FEMALE-ENTRY OCCURS 1000 TIMES
+                   INDEXED BY WS-FI.
+               10 WS-FEMALE-NAME    PIC X(50).
+       01 WS-MALE-TABLE.
+           05 WS-MALE-ENTRY OCCURS 1000 TIMES
+                   INDEXED BY WS-MI.
+               10 WS-MALE-NAME      PIC X(50).
+       01 WS-EXCEPT-FEMALE-TABLE.
+           05 WS-EXCEPT-FEMALE-ENTRY OCCURS 1000 TIMES
+                   INDEXED BY WS-EFI.
+               10 WS-EXCEPT-FEMALE-NAME PIC X(50).
+       01 WS-EXCEPT-MALE-TABLE.
+           05 WS-EXCEPT-MALE-ENTRY OCCURS 1000 TIMES
+                   INDEXED BY WS-EMI.
+               10 WS-EXCEPT-MALE-NAME   PIC X(50).
+       77 WS-DUP-COUNT          PIC 9(05) COMP VALUE ZERO.
+       77 WS-EXCEPT-FEMALE      PIC 9(05) COMP VALUE ZERO.
+       77 WS-EXCEPT-MALE        PIC 9(05) COMP VALUE ZERO.
+       77 WS-MIN-NAME-LEN       PIC 99 VALUE 02.
+       77 WS-FEMALE-PATH        PIC X(255) VALUE SPACES.
+       77 WS-MALE-PATH          PIC X(255) VALUE SPACES.
+      ******************************************************************
        PROCEDURE DIVISION.
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
        A00100-MAIN.
+            PERFORM A00750-INIT-PATHS.
+            PERFORM A00700-PROMPT-MODE.
             PERFORM A00800-OPEN.
-            DISPLAY "Read Females" AT 0101.
-            PERFORM A00500-LIST-NAMES-FEMALES.
-            DISPLAY "Read Males" AT 0201.
-            PERFORM A00500-LIST-NAMES-MALES.
+            EVALUATE TRUE
+                WHEN WS-MAINT-MODE
+                    PERFORM A00600-MAINTAIN-NAMES
+                WHEN WS-LOOKUP-MODE
+                    PERFORM A00400-LOOKUP-NAMES
+                WHEN OTHER
+                    DISPLAY "Read Females" AT 0101
+                    PERFORM A00500-LIST-NAMES-FEMALES
+                    DISPLAY "Read Males" AT 0201
+                    PERFORM A00500-LIST-NAMES-MALES
+                    COMPUTE WS-COUNT-TOTAL =
+                        WS-COUNT-FEMALE + WS-COUNT-MALE
+                    PERFORM A00900-SHOW-TOTALS
+                    PERFORM A00950-RECONCILE
+                    PERFORM A00960-SHOW-EXCEPTIONS
+            END-EVALUATE.
 
             PERFORM A00850-CLOSE.
             PERFORM A00999-EXIT.
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
+       A00400-LOOKUP-NAMES.
+            DISPLAY "Sexo a consultar (F/M): " WITH NO ADVANCING.
+            ACCEPT WS-NEW-SEX.
+            DISPLAY "Nombre a buscar: " WITH NO ADVANCING.
+            ACCEPT WS-LOOKUP-NAME.
+            EVALUATE WS-NEW-SEX
+                WHEN "F" WHEN "f"
+                    MOVE WS-LOOKUP-NAME TO name OF rec-name-female
+                    READ file-names-female
+                        INVALID KEY
+                            DISPLAY "No existe en el archivo femenino."
+                        NOT INVALID KEY
+                            DISPLAY "Encontrado: " rec-name-female
+                    END-READ
+                    IF NOT WS-FS-FEMALE-OK
+                        DISPLAY "ERROR leyendo archivo femenino, "
+                            "estado: " WS-FS-FEMALE UPON STDOUT
+                    END-IF
+                WHEN "M" WHEN "m"
+                    MOVE WS-LOOKUP-NAME TO name OF rec-name-male
+                    READ file-names-male
+                        INVALID KEY
+                            DISPLAY "No existe en el archivo masculino."
+                        NOT INVALID KEY
+                            DISPLAY "Encontrado: " rec-name-male
+                    END-READ
+                    IF NOT WS-FS-MALE-OK
+                        DISPLAY "ERROR leyendo archivo masculino, "
+                            "estado: " WS-FS-MALE UPON STDOUT
+                    END-IF
+                WHEN OTHER
+                    DISPLAY "Sexo invalido."
+            END-EVALUATE.
+            EXIT.
+      *-----------------------------------------------------------------
        A00500-LIST-NAMES-FEMALES.
-            READ file-names-female
-                AT END SET EOF-names-female TO TRUE.
-            PERFORM UNTIL EOF-names-female
-                DISPLAY rec-name-female UPON STDOUT
-                READ file-names-female
+            MOVE LOW-VALUES TO name OF rec-name-female.
+            START file-names-female
+                KEY IS GREATER THAN name OF rec-name-female
+                INVALID KEY SET EOF-names-female TO TRUE
+            END-START.
+            IF NOT WS-FS-FEMALE-OK
+                DISPLAY "ERROR iniciando lectura del archivo femenino, "
+                    "estado: " WS-FS-FEMALE UPON STDOUT
+                SET EOF-names-female TO TRUE
+            END-IF.
+            IF NOT EOF-names-female
+                READ file-names-female NEXT RECORD
                     AT END SET EOF-names-female TO TRUE
+                END-READ
+                IF NOT WS-FS-FEMALE-OK
+                    DISPLAY "ERROR leyendo archivo femenino, estado: "
+                        WS-FS-FEMALE UPON STDOUT
+                END-IF
+            END-IF.
+            PERFORM UNTIL EOF-names-female OR FEMALE-TBL-IS-FULL
+                IF FUNCTION TRIM(name OF rec-name-female) = SPACES
+                   OR FUNCTION LENGTH(FUNCTION TRIM
+                        (name OF rec-name-female)) < WS-MIN-NAME-LEN
+                    IF WS-EXCEPT-FEMALE < WS-TABLE-MAX
+                        ADD 1 TO WS-EXCEPT-FEMALE
+                        SET WS-EFI TO WS-EXCEPT-FEMALE
+                        MOVE name OF rec-name-female
+                            TO WS-EXCEPT-FEMALE-NAME(WS-EFI)
+                    END-IF
+                ELSE IF WS-COUNT-FEMALE >= WS-TABLE-MAX
+                    DISPLAY "TABLA LLENA: se alcanzo el limite de "
+                        WS-TABLE-MAX " nombres femeninos; se detiene"
+                        " la carga." UPON STDOUT
+                    MOVE "Y" TO WS-FEMALE-TBL-FULL
+                ELSE
+                    DISPLAY rec-name-female UPON STDOUT
+                    ADD 1 TO WS-COUNT-FEMALE
+                    SET WS-FI TO WS-COUNT-FEMALE
+                    MOVE name OF rec-name-female
+                        TO WS-FEMALE-NAME(WS-FI)
+                END-IF
+                IF NOT FEMALE-TBL-IS-FULL
+                    READ file-names-female NEXT RECORD
+                        AT END SET EOF-names-female TO TRUE
+                    END-READ
+                    IF NOT WS-FS-FEMALE-OK
+                        DISPLAY "ERROR leyendo archivo femenino, "
+                            "estado: " WS-FS-FEMALE UPON STDOUT
+                        SET EOF-names-female TO TRUE
+                    END-IF
+                END-IF
             END-PERFORM.
             EXIT.
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
        A00500-LIST-NAMES-MALES.
-            READ file-names-male
-                AT END SET EOF-names-male TO TRUE.
-            PERFORM UNTIL EOF-names-male
-                DISPLAY rec-name-male UPON STDOUT
-                READ file-names-male
+            MOVE LOW-VALUES TO name OF rec-name-male.
+            START file-names-male
+                KEY IS GREATER THAN name OF rec-name-male
+                INVALID KEY SET EOF-names-male TO TRUE
+            END-START.
+            IF NOT WS-FS-MALE-OK
+                DISPLAY "ERROR iniciando lectura del archivo "
+                    "masculino, estado: " WS-FS-MALE UPON STDOUT
+                SET EOF-names-male TO TRUE
+            END-IF.
+            IF NOT EOF-names-male
+                READ file-names-male NEXT RECORD
                     AT END SET EOF-names-male TO TRUE
+                END-READ
+                IF NOT WS-FS-MALE-OK
+                    DISPLAY "ERROR leyendo archivo masculino, estado: "
+                        WS-FS-MALE UPON STDOUT
+                END-IF
+            END-IF.
+            PERFORM UNTIL EOF-names-male OR MALE-TBL-IS-FULL
+                IF FUNCTION TRIM(name OF rec-name-male) = SPACES
+                   OR FUNCTION LENGTH(FUNCTION TRIM
+                        (name OF rec-name-male)) < WS-MIN-NAME-LEN
+                    IF WS-EXCEPT-MALE < WS-TABLE-MAX
+                        ADD 1 TO WS-EXCEPT-MALE
+                        SET WS-EMI TO WS-EXCEPT-MALE
+                        MOVE name OF rec-name-male
+                            TO WS-EXCEPT-MALE-NAME(WS-EMI)
+                    END-IF
+                ELSE IF WS-COUNT-MALE >= WS-TABLE-MAX
+                    DISPLAY "TABLA LLENA: se alcanzo el limite de "
+                        WS-TABLE-MAX " nombres masculinos; se detiene"
+                        " la carga." UPON STDOUT
+                    MOVE "Y" TO WS-MALE-TBL-FULL
+                ELSE
+                    DISPLAY rec-name-male UPON STDOUT
+                    ADD 1 TO WS-COUNT-MALE
+                    SET WS-MI TO WS-COUNT-MALE
+                    MOVE name OF rec-name-male TO WS-MALE-NAME(WS-MI)
+                END-IF
+                IF NOT MALE-TBL-IS-FULL
+                    READ file-names-male NEXT RECORD
+                        AT END SET EOF-names-male TO TRUE
+                    END-READ
+                    IF NOT WS-FS-MALE-OK
+                        DISPLAY "ERROR leyendo archivo masculino, "
+                            "estado: " WS-FS-MALE UPON STDOUT
+                        SET EOF-names-male TO TRUE
+                    END-IF
+                END-IF
             END-PERFORM.
             EXIT.
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
+       A00600-MAINTAIN-NAMES.
+            DISPLAY "Sexo del nuevo registro (F/M): " WITH NO ADVANCING.
+            ACCEPT WS-NEW-SEX.
+            DISPLAY "Nombre a agregar: " WITH NO ADVANCING.
+            ACCEPT WS-NEW-NAME.
+            EVALUATE WS-NEW-SEX
+                WHEN "F" WHEN "f"
+                    MOVE WS-NEW-NAME TO name OF rec-name-female
+                    WRITE rec-name-female
+                        INVALID KEY
+                            DISPLAY "Ya existe ese nombre en femenino."
+                        NOT INVALID KEY
+                            DISPLAY "Registro agregado al archivo "
+                                "femenino."
+                    END-WRITE
+                    IF NOT WS-FS-FEMALE-OK
+                        DISPLAY "ERROR escribiendo archivo femenino, "
+                            "estado: " WS-FS-FEMALE UPON STDOUT
+                    END-IF
+                WHEN "M" WHEN "m"
+                    MOVE WS-NEW-NAME TO name OF rec-name-male
+                    WRITE rec-name-male
+                        INVALID KEY
+                            DISPLAY "Ya existe ese nombre en masculino."
+                        NOT INVALID KEY
+                            DISPLAY "Registro agregado al archivo "
+                                "masculino."
+                    END-WRITE
+                    IF NOT WS-FS-MALE-OK
+                        DISPLAY "ERROR escribiendo archivo masculino, "
+                            "estado: " WS-FS-MALE UPON STDOUT
+                    END-IF
+                WHEN OTHER
+                    DISPLAY "Sexo invalido, no se agrego el registro."
+            END-EVALUATE.
+            EXIT.
+      *-----------------------------------------------------------------
+       A00700-PROMPT-MODE.
+            DISPLAY "Modo (L=Listar, M=Mantenimiento, B=Buscar): "
+                WITH NO ADVANCING.
+            ACCEPT WS-RUN-MODE.
+            EXIT.
+      *-----------------------------------------------------------------
+       A00750-INIT-PATHS.
+            ACCEPT WS-FEMALE-PATH FROM ENVIRONMENT "ROSTER_FEMALE_FILE".
+            IF WS-FEMALE-PATH = SPACES
+                MOVE CFG-DEFAULT-ROSTER-FEMALE TO WS-FEMALE-PATH
+            END-IF.
+            ACCEPT WS-MALE-PATH FROM ENVIRONMENT "ROSTER_MALE_FILE".
+            IF WS-MALE-PATH = SPACES
+                MOVE CFG-DEFAULT-ROSTER-MALE TO WS-MALE-PATH
+            END-IF.
+            EXIT.
+      *-----------------------------------------------------------------
        A00800-OPEN.
             DISPLAY "Abriendo archivos..." AT 0201.
-            OPEN INPUT file-names-female.
-            OPEN INPUT file-names-male.
+            IF WS-MAINT-MODE
+                OPEN I-O file-names-female
+                IF NOT WS-FS-FEMALE-OK
+                    OPEN OUTPUT file-names-female
+                    CLOSE file-names-female
+                    OPEN I-O file-names-female
+                END-IF
+                OPEN I-O file-names-male
+                IF NOT WS-FS-MALE-OK
+                    OPEN OUTPUT file-names-male
+                    CLOSE file-names-male
+                    OPEN I-O file-names-male
+                END-IF
+            ELSE
+                OPEN INPUT file-names-female
+                IF NOT WS-FS-FEMALE-OK
+                    OPEN OUTPUT file-names-female
+                    CLOSE file-names-female
+                    OPEN INPUT file-names-female
+                END-IF
+                OPEN INPUT file-names-male
+                IF NOT WS-FS-MALE-OK
+                    OPEN OUTPUT file-names-male
+                    CLOSE file-names-male
+                    OPEN INPUT file-names-male
+                END-IF
+            END-IF.
+            IF NOT WS-FS-FEMALE-OK
+                DISPLAY "ERROR al abrir archivo femenino, estado: "
+                    WS-FS-FEMALE UPON STDOUT
+            END-IF.
+            IF NOT WS-FS-MALE-OK
+                DISPLAY "ERROR al abrir archivo masculino, estado: "
+                    WS-FS-MALE UPON STDOUT
+            END-IF.
             EXIT.
       *----------------------------------------------------------------- 
        A00850-CLOSE.
@@ -79,7 +351,53 @@
             CLOSE file-names-female.
             CLOSE file-names-male.
             EXIT.
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
+       A00900-SHOW-TOTALS.
+            DISPLAY "-----------------------------------------".
+            DISPLAY "Total registros femeninos : " WS-COUNT-FEMALE.
+            DISPLAY "Total registros masculinos: " WS-COUNT-MALE.
+            DISPLAY "Total general             : " WS-COUNT-TOTAL.
+            DISPLAY "Excepciones femeninas     : " WS-EXCEPT-FEMALE.
+            DISPLAY "Excepciones masculinas    : " WS-EXCEPT-MALE.
+            EXIT.
+      *-----------------------------------------------------------------
+       A00950-RECONCILE.
+            MOVE ZERO TO WS-DUP-COUNT.
+            DISPLAY "-----------------------------------------".
+            DISPLAY "Reporte de reconciliacion (nombres repetidos):".
+            PERFORM VARYING WS-FI FROM 1 BY 1
+                    UNTIL WS-FI > WS-COUNT-FEMALE
+                PERFORM VARYING WS-MI FROM 1 BY 1
+                        UNTIL WS-MI > WS-COUNT-MALE
+                    IF WS-FEMALE-NAME(WS-FI) = WS-MALE-NAME(WS-MI)
+                        DISPLAY "  Repetido: " WS-FEMALE-NAME(WS-FI)
+                        ADD 1 TO WS-DUP-COUNT
+                    END-IF
+                END-PERFORM
+            END-PERFORM.
+            IF WS-DUP-COUNT = ZERO
+                DISPLAY "  Ninguno."
+            END-IF.
+            EXIT.
+      *-----------------------------------------------------------------
+       A00960-SHOW-EXCEPTIONS.
+            DISPLAY "-----------------------------------------".
+            DISPLAY "Reporte de excepciones (nombres en blanco o "
+                "demasiado cortos, no incluidos en la tabla):".
+            IF WS-EXCEPT-FEMALE = ZERO AND WS-EXCEPT-MALE = ZERO
+                DISPLAY "  Ninguna."
+            ELSE
+                PERFORM VARYING WS-EFI FROM 1 BY 1
+                        UNTIL WS-EFI > WS-EXCEPT-FEMALE
+                    DISPLAY "  F: '" WS-EXCEPT-FEMALE-NAME(WS-EFI) "'"
+                END-PERFORM
+                PERFORM VARYING WS-EMI FROM 1 BY 1
+                        UNTIL WS-EMI > WS-EXCEPT-MALE
+                    DISPLAY "  M: '" WS-EXCEPT-MALE-NAME(WS-EMI) "'"
+                END-PERFORM
+            END-IF.
+            EXIT.
+      *-----------------------------------------------------------------
        A00999-EXIT.
-            STOP RUN.
+            GOBACK.
        END PROGRAM test-files.
