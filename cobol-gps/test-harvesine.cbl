@@ -1,161 +1,491 @@
-      ******************************************************************
-      * Calculate the distance between two points on Earth using 
-      * the Harvesine formula
-      *
-      * Autor:
-      * Francisco Prado
-      * fpradove@gmail.com
-      *
-      * Compiler:
-      * (GnuCOBOL) 3.2-preview.0 under C
-      * (Debian 10.2.1-6) 10.2.1 20210110
-      * 
-      * Compiler and Run using
-      * cobc -std=mf -x test-harvesine.cbl version MicroFocus
-      * cobc -std=rm -x test-harvesine.cbl version Ryan McFarland
-      * ./test-harvesine
-
-      * Source Code Original:
-      * https://community.esri.com/t5/coordinate-reference-systems-blog/
-      * distance-on-a-sphere-the-haversine-formula/ba-p/902128
-      * 
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. test-harvesine.
-      *-----------------------------------------------------------------  
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       REPOSITORY.
-        FUNCTION ALL INTRINSIC
-        FUNCTION deg2rad
-        FUNCTION harvesine.
-      *-----------------------------------------------------------------  
-       DATA DIVISION.
-       LOCAL-STORAGE SECTION.
-       01 coord-a.
-        05 laty             COMP-2    VALUE ZERO.
-        05 lonx             COMP-2    VALUE ZERO.
-       01 coord-b.
-        05 laty             COMP-2    VALUE ZERO.
-        05 lonx             COMP-2    VALUE ZERO.
-       01 distance.
-        05 meters           COMP-2    VALUE ZERO. 
-        05 kms              COMP-2    VALUE ZERO. 
-      *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
-       A0100-MAIN SECTION.
-      *-----------------------------------------------------------------
-      * GEO Sao Paulo
-            MOVE -23.550519 TO laty OF coord-a.
-            MOVE -46.633309 TO lonx OF coord-a.
-      *-----------------------------------------------------------------
-      * GEO New York
-            MOVE 40.7127837 TO laty OF coord-b.
-            MOVE -74.005941 TO lonx OF coord-b.
-      *-----------------------------------------------------------------
-      * CALC Distance
-            MOVE FUNCTION harvesine(coord-a, coord-b) TO distance.
-      *-----------------------------------------------------------------
-      * RESULT
-            DISPLAY "Distance from Sao Paulo to New York City.".
-            DISPLAY "-----------------------------------------"
-            DISPLAY "Distance Meters = " meters OF distance.
-            DISPLAY "   Distance Kms = " kms OF distance.
-            STOP RUN.
-       END PROGRAM test-harvesine.
-      *-----------------------------------------------------------------
-      * SUB-ROUTINE
-      *-----------------------------------------------------------------  
-       IDENTIFICATION DIVISION.
-       FUNCTION-ID. fun-harvesine AS "harvesine".
-      *-----------------------------------------------------------------  
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       REPOSITORY.
-            FUNCTION ALL INTRINSIC
-            FUNCTION deg2rad.
-      *-----------------------------------------------------------------  
-       DATA DIVISION.
-       LOCAL-STORAGE SECTION.
-       77 a                 COMP-2    VALUE ZERO.
-       77 c                 COMP-2    VALUE ZERO.
-       77 phi-1             COMP-2    VALUE ZERO.
-       77 phi-2             COMP-2    VALUE ZERO.
-       77 delta-phi         COMP-2    VALUE ZERO.
-       77 delta-lambda      COMP-2    VALUE ZERO.
-      *-----------------------------------------------------------------
-      * to facilitate the calculations 
-       77 lat1              COMP-2    VALUE ZERO.
-       77 lon1              COMP-2    VALUE ZERO.
-       77 lat2              COMP-2    VALUE ZERO.
-       77 lon2              COMP-2    VALUE ZERO.
-      *-----------------------------------------------------------------
-      * radius of the earth in meters 
-       77 r-earth           COMP-2    VALUE 6371000.
-       77 m                 COMP-2    VALUE ZERO.
-       77 k                 COMP-2    VALUE ZERO.
-       77 delta-lat         COMP-2    VALUE ZERO.
-       77 delta-lon         COMP-2    VALUE ZERO.
-      *-----------------------------------------------------------------
-       LINKAGE SECTION.
-       01 coord-a.
-        05 laty             COMP-2    VALUE ZERO.
-        05 lonx             COMP-2    VALUE ZERO.
-       01 coord-b.
-        05 laty             COMP-2    VALUE ZERO.
-        05 lonx             COMP-2    VALUE ZERO.
-      *-----------------------------------------------------------------  
-       01 return-distance.
-        05 meters           COMP-2    VALUE ZERO. 
-        05 kms              COMP-2    VALUE ZERO. 
-      *-----------------------------------------------------------------  
-       PROCEDURE DIVISION
-            USING coord-a, coord-b
-            RETURNING return-distance.
-      *-----------------------------------------------------------------
-      * CALC
-            MOVE laty OF coord-a TO lat1.
-            MOVE lonx OF coord-a TO lon1.
-            MOVE laty OF coord-b TO lat2.
-            MOVE lonx OF coord-b TO lon2.
-            
-            COMPUTE delta-lat = lat2 - lat1.
-            COMPUTE delta-lon = lon2 - lon1.
-
-            COMPUTE phi-1 = deg2rad(lat1).
-            COMPUTE phi-2 = FUNCTION deg2rad(lat2).
-            COMPUTE delta-phi = FUNCTION deg2rad(delta-lat).
-            COMPUTE delta-lambda = FUNCTION deg2rad(delta-lon).
-            COMPUTE a = (FUNCTION SIN(delta-phi / 2.0) ** 2) 
-                    + (FUNCTION SIN(delta-lambda / 2.0) ** 2)   
-                    * FUNCTION COS(phi-1) 
-                    * FUNCTION COS(phi-2).
-            COMPUTE c = 2 * FUNCTION ASIN(FUNCTION SQRT(a)).
-      * output distance in meter
-            COMPUTE m = r-earth * c.
-      * output distance in kilometers 
-            COMPUTE k = m / 1000.
-      * return result
-            MOVE m TO meters OF return-distance.
-            MOVE k TO kms OF return-distance.         
-            EXIT .
-       END FUNCTION fun-harvesine.
-      *-----------------------------------------------------------------
-      * SUB-ROUTINE
-      *-----------------------------------------------------------------  
-       IDENTIFICATION DIVISION.
-       FUNCTION-ID. fun-deg2rad AS "deg2rad".
-      *-----------------------------------------------------------------  
-       ENVIRONMENT DIVISION.
-      *-----------------------------------------------------------------  
-       DATA DIVISION.
-       LINKAGE SECTION.
-       01 value-degree     COMP-2  VALUE ZERO.
-       01 return-radian    COMP-2  VALUE ZERO.
-      *-----------------------------------------------------------------  
-       PROCEDURE DIVISION
-            USING value-degree
-            RETURNING return-radian.
-            COMPUTE return-radian = value-degree * FUNCTION PI()/180.
-            EXIT FUNCTION.
-       END FUNCTION fun-deg2rad.
+      ******************************************************************
+      * Calculate the distance between two points on Earth using 
+      * the Harvesine formula
+      *
+      * Autor:
+      * Francisco Prado
+      * fpradove@gmail.com
+      *
+      * Compiler:
+      * (GnuCOBOL) 3.2-preview.0 under C
+      * (Debian 10.2.1-6) 10.2.1 20210110
+      * 
+      * Compiler and Run using
+      * cobc -std=mf -x test-harvesine.cbl version MicroFocus
+      * cobc -std=rm -x test-harvesine.cbl version Ryan McFarland
+      * ./test-harvesine
+
+      * Source Code Original:
+      * https://community.esri.com/t5/coordinate-reference-systems-blog/
+      * distance-on-a-sphere-the-haversine-formula/ba-p/902128
+      * 
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. test-harvesine.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+        FUNCTION ALL INTRINSIC
+        FUNCTION deg2rad
+        FUNCTION harvesine
+        FUNCTION bearing.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT coord-file
+                ASSIGN TO DYNAMIC WS-COORD-PATH
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT results-file
+                ASSIGN TO DYNAMIC WS-RESULTS-PATH
+                ORGANIZATION IS LINE SEQUENTIAL.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       FD coord-file.
+        01 coord-rec.
+            05 in-lat-a         PIC S9(3)V9(6) SIGN LEADING SEPARATE.
+            05 FILLER           PIC X VALUE SPACE.
+            05 in-lon-a         PIC S9(3)V9(6) SIGN LEADING SEPARATE.
+            05 FILLER           PIC X VALUE SPACE.
+            05 in-lat-b         PIC S9(3)V9(6) SIGN LEADING SEPARATE.
+            05 FILLER           PIC X VALUE SPACE.
+            05 in-lon-b         PIC S9(3)V9(6) SIGN LEADING SEPARATE.
+
+       FD results-file.
+        01 result-rec           PIC X(132).
+      *-----------------------------------------------------------------
+       LOCAL-STORAGE SECTION.
+       COPY "cpy/app-config".
+       COPY "cpy/return-codes".
+      *> staged CALL arguments -- must match log-error's LINKAGE
+      *> picture exactly, since a short literal passed positionally
+      *> is not reliably padded/zero-filled to the callee's length
+       77 WS-LOG-PROGRAM        PIC X(20) VALUE SPACES.
+       77 WS-LOG-PARAGRAPH      PIC X(20) VALUE SPACES.
+       77 WS-LOG-CODE           PIC 9(04) VALUE ZERO.
+       77 WS-LOG-MESSAGE        PIC X(60) VALUE SPACES.
+       01 coord-a.
+        05 laty             COMP-2    VALUE ZERO.
+        05 lonx             COMP-2    VALUE ZERO.
+       01 coord-b.
+        05 laty             COMP-2    VALUE ZERO.
+        05 lonx             COMP-2    VALUE ZERO.
+       01 distance.
+        05 meters           COMP-2    VALUE ZERO.
+        05 kms              COMP-2    VALUE ZERO.
+        05 miles            COMP-2    VALUE ZERO.
+        05 calc-status      PIC X(01) VALUE "0".
+            88 calc-valid           VALUE "0".
+            88 calc-invalid-coords  VALUE "1".
+       77 WS-RUN-MODE           PIC X(01) VALUE "D".
+        88 WS-BATCH-MODE        VALUE "B" "b".
+       77 WS-EOF-COORD          PIC X(01) VALUE "N".
+        88 EOF-coord-file       VALUE "Y".
+       77 WS-COORD-PATH         PIC X(255) VALUE SPACES.
+       77 WS-RESULTS-PATH       PIC X(255) VALUE SPACES.
+       77 WS-PAIR-COUNT         PIC 9(05) COMP VALUE ZERO.
+       77 WS-REJECT-COUNT       PIC 9(05) COMP VALUE ZERO.
+       77 WS-LINE-COUNT         PIC 9(03) COMP VALUE ZERO.
+       77 WS-PAGE-COUNT         PIC 9(03) COMP VALUE ZERO.
+       77 WS-LINES-PER-PAGE     PIC 9(03) COMP VALUE 20.
+       77 WS-PAGE-DISP          PIC ZZ9.
+       77 WS-KMS-DISP           PIC -(6)9.9(6) VALUE ZERO.
+       77 WS-METERS-DISP        PIC -(9)9.9(6) VALUE ZERO.
+       77 WS-MILES-DISP         PIC -(6)9.9(6) VALUE ZERO.
+       77 WS-LAT-A-DISP         PIC -(3)9.9(6) VALUE ZERO.
+       77 WS-LON-A-DISP         PIC -(3)9.9(6) VALUE ZERO.
+       77 WS-LAT-B-DISP         PIC -(3)9.9(6) VALUE ZERO.
+       77 WS-LON-B-DISP         PIC -(3)9.9(6) VALUE ZERO.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       A0100-MAIN SECTION.
+      *-----------------------------------------------------------------
+            DISPLAY "Modo (D=Demo, B=Batch de archivo): "
+                WITH NO ADVANCING.
+            ACCEPT WS-RUN-MODE.
+            IF WS-BATCH-MODE
+                PERFORM A0300-BATCH-DISTANCES
+            ELSE
+                PERFORM A0200-DEMO-DISTANCE
+            END-IF.
+            STOP RUN.
+      *-----------------------------------------------------------------
+       A0200-DEMO-DISTANCE.
+      * GEO Sao Paulo
+            MOVE -23.550519 TO laty OF coord-a.
+            MOVE -46.633309 TO lonx OF coord-a.
+      *-----------------------------------------------------------------
+      * GEO New York
+            MOVE 40.7127837 TO laty OF coord-b.
+            MOVE -74.005941 TO lonx OF coord-b.
+      *-----------------------------------------------------------------
+      * CALC Distance
+            MOVE FUNCTION harvesine(coord-a, coord-b) TO distance.
+      *-----------------------------------------------------------------
+      * RESULT
+            IF calc-invalid-coords OF distance
+                DISPLAY "Coordenadas fuera de rango, se omite calculo."
+            ELSE
+                DISPLAY "Distance from Sao Paulo to New York City."
+                DISPLAY "-----------------------------------------"
+                DISPLAY "Distance Meters = " meters OF distance
+                DISPLAY "   Distance Kms = " kms OF distance
+                DISPLAY " Distance Miles = " miles OF distance
+                DISPLAY "        Bearing = "
+                    FUNCTION bearing(coord-a, coord-b) " degrees"
+            END-IF.
+      *-----------------------------------------------------------------
+      * GEO London
+            MOVE 51.507351 TO laty OF coord-a.
+            MOVE -0.127758 TO lonx OF coord-a.
+      *-----------------------------------------------------------------
+      * GEO Paris
+            MOVE 48.856613 TO laty OF coord-b.
+            MOVE 2.352222 TO lonx OF coord-b.
+      *-----------------------------------------------------------------
+      * CALC Distance
+            MOVE FUNCTION harvesine(coord-a, coord-b) TO distance.
+      *-----------------------------------------------------------------
+      * RESULT
+            DISPLAY " ".
+            IF calc-invalid-coords OF distance
+                DISPLAY "Coordenadas fuera de rango, se omite calculo."
+            ELSE
+                DISPLAY "Distance from London to Paris."
+                DISPLAY "-----------------------------------------"
+                DISPLAY "Distance Meters = " meters OF distance
+                DISPLAY "   Distance Kms = " kms OF distance
+                DISPLAY " Distance Miles = " miles OF distance
+                DISPLAY "        Bearing = "
+                    FUNCTION bearing(coord-a, coord-b) " degrees"
+            END-IF.
+            EXIT.
+      *-----------------------------------------------------------------
+       A0300-BATCH-DISTANCES.
+            ACCEPT WS-COORD-PATH FROM ENVIRONMENT "GPS_COORD_FILE".
+            IF WS-COORD-PATH = SPACES
+                MOVE CFG-DEFAULT-GPS-COORD-FILE TO WS-COORD-PATH
+            END-IF.
+            ACCEPT WS-RESULTS-PATH FROM ENVIRONMENT "GPS_RESULTS_FILE".
+            IF WS-RESULTS-PATH = SPACES
+                MOVE CFG-DEFAULT-GPS-RESULTS-FILE TO WS-RESULTS-PATH
+            END-IF.
+            OPEN INPUT coord-file.
+            OPEN OUTPUT results-file.
+            PERFORM A0320-WRITE-PAGE-HEADER.
+            READ coord-file
+                AT END SET EOF-coord-file TO TRUE
+            END-READ.
+            PERFORM UNTIL EOF-coord-file
+                MOVE in-lat-a TO laty OF coord-a
+                MOVE in-lon-a TO lonx OF coord-a
+                MOVE in-lat-b TO laty OF coord-b
+                MOVE in-lon-b TO lonx OF coord-b
+                MOVE FUNCTION harvesine(coord-a, coord-b) TO distance
+                ADD 1 TO WS-PAIR-COUNT
+                MOVE laty OF coord-a TO WS-LAT-A-DISP
+                MOVE lonx OF coord-a TO WS-LON-A-DISP
+                MOVE laty OF coord-b TO WS-LAT-B-DISP
+                MOVE lonx OF coord-b TO WS-LON-B-DISP
+                IF calc-invalid-coords OF distance
+                    ADD 1 TO WS-REJECT-COUNT
+                    MOVE "test-harvesine" TO WS-LOG-PROGRAM
+                    MOVE "A0300-BATCH-DISTANCES" TO WS-LOG-PARAGRAPH
+                    MOVE RC-WARNING TO WS-LOG-CODE
+                    MOVE "Coordenadas fuera de rango, par omitido"
+                        TO WS-LOG-MESSAGE
+                    CALL "log-error" USING WS-LOG-PROGRAM,
+                        WS-LOG-PARAGRAPH, WS-LOG-CODE, WS-LOG-MESSAGE
+                    MOVE SPACES TO result-rec
+                    STRING
+                        "Origen(" DELIMITED BY SIZE
+                        WS-LAT-A-DISP DELIMITED BY SIZE
+                        ","       DELIMITED BY SIZE
+                        WS-LON-A-DISP DELIMITED BY SIZE
+                        ") Destino(" DELIMITED BY SIZE
+                        WS-LAT-B-DISP DELIMITED BY SIZE
+                        ","       DELIMITED BY SIZE
+                        WS-LON-B-DISP DELIMITED BY SIZE
+                        ") Coordenadas fuera de rango"
+                                  DELIMITED BY SIZE
+                        INTO result-rec
+                    END-STRING
+                ELSE
+                    MOVE kms OF distance TO WS-KMS-DISP
+                    MOVE meters OF distance TO WS-METERS-DISP
+                    MOVE miles OF distance TO WS-MILES-DISP
+                    MOVE SPACES TO result-rec
+                    STRING
+                        "Origen(" DELIMITED BY SIZE
+                        WS-LAT-A-DISP DELIMITED BY SIZE
+                        ","       DELIMITED BY SIZE
+                        WS-LON-A-DISP DELIMITED BY SIZE
+                        ") Destino(" DELIMITED BY SIZE
+                        WS-LAT-B-DISP DELIMITED BY SIZE
+                        ","       DELIMITED BY SIZE
+                        WS-LON-B-DISP DELIMITED BY SIZE
+                        ") "      DELIMITED BY SIZE
+                        "Km="       DELIMITED BY SIZE
+                        WS-KMS-DISP DELIMITED BY SIZE
+                        " Meters="  DELIMITED BY SIZE
+                        WS-METERS-DISP DELIMITED BY SIZE
+                        " Miles="   DELIMITED BY SIZE
+                        WS-MILES-DISP DELIMITED BY SIZE
+                        INTO result-rec
+                    END-STRING
+                END-IF
+                IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                    PERFORM A0320-WRITE-PAGE-HEADER
+                END-IF
+                WRITE result-rec
+                ADD 1 TO WS-LINE-COUNT
+                READ coord-file
+                    AT END SET EOF-coord-file TO TRUE
+                END-READ
+            END-PERFORM.
+            CLOSE coord-file.
+            CLOSE results-file.
+            DISPLAY "Pares procesados: " WS-PAIR-COUNT.
+            DISPLAY "Pares rechazados: " WS-REJECT-COUNT.
+            EXIT.
+      *-----------------------------------------------------------------
+       A0320-WRITE-PAGE-HEADER.
+            ADD 1 TO WS-PAGE-COUNT.
+            MOVE WS-PAGE-COUNT TO WS-PAGE-DISP.
+            IF WS-PAGE-COUNT > 1
+                MOVE SPACES TO result-rec
+                WRITE result-rec
+            END-IF.
+            MOVE SPACES TO result-rec.
+            STRING
+                "Reporte de distancias GPS - Pagina "
+                    DELIMITED BY SIZE
+                WS-PAGE-DISP        DELIMITED BY SIZE
+                INTO result-rec
+            END-STRING.
+            WRITE result-rec.
+            MOVE SPACES TO result-rec.
+            STRING
+                "Origen                  Destino                 "
+                    DELIMITED BY SIZE
+                "Km       Meters        Miles"
+                    DELIMITED BY SIZE
+                INTO result-rec
+            END-STRING.
+            WRITE result-rec.
+            MOVE ALL "-" TO result-rec(1:100).
+            WRITE result-rec.
+            MOVE ZERO TO WS-LINE-COUNT.
+            EXIT.
+       END PROGRAM test-harvesine.
+      *-----------------------------------------------------------------
+      * SUB-ROUTINE
+      *-----------------------------------------------------------------  
+       IDENTIFICATION DIVISION.
+       FUNCTION-ID. fun-harvesine AS "harvesine".
+      *-----------------------------------------------------------------  
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+            FUNCTION ALL INTRINSIC
+            FUNCTION deg2rad.
+      *-----------------------------------------------------------------  
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       77 a                 COMP-2    VALUE ZERO.
+       77 c                 COMP-2    VALUE ZERO.
+       77 phi-1             COMP-2    VALUE ZERO.
+       77 phi-2             COMP-2    VALUE ZERO.
+       77 delta-phi         COMP-2    VALUE ZERO.
+       77 delta-lambda      COMP-2    VALUE ZERO.
+      *-----------------------------------------------------------------
+      * to facilitate the calculations 
+       77 lat1              COMP-2    VALUE ZERO.
+       77 lon1              COMP-2    VALUE ZERO.
+       77 lat2              COMP-2    VALUE ZERO.
+       77 lon2              COMP-2    VALUE ZERO.
+      *-----------------------------------------------------------------
+      * radius of the earth in meters 
+       77 r-earth           COMP-2    VALUE 6371000.
+      * kilometers per statute mile
+       77 km-per-mile       COMP-2    VALUE 0.621371.
+       77 m                 COMP-2    VALUE ZERO.
+       77 k                 COMP-2    VALUE ZERO.
+       77 mi                COMP-2    VALUE ZERO.
+       77 delta-lat         COMP-2    VALUE ZERO.
+       77 delta-lon         COMP-2    VALUE ZERO.
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 coord-a.
+        05 laty             COMP-2    VALUE ZERO.
+        05 lonx             COMP-2    VALUE ZERO.
+       01 coord-b.
+        05 laty             COMP-2    VALUE ZERO.
+        05 lonx             COMP-2    VALUE ZERO.
+      *-----------------------------------------------------------------  
+       01 return-distance.
+        05 meters           COMP-2    VALUE ZERO.
+        05 kms              COMP-2    VALUE ZERO.
+        05 miles            COMP-2    VALUE ZERO.
+        05 calc-status      PIC X(01) VALUE "0".
+            88 calc-valid           VALUE "0".
+            88 calc-invalid-coords  VALUE "1".
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION
+            USING coord-a, coord-b
+            RETURNING return-distance.
+      *-----------------------------------------------------------------
+      * validate the incoming coordinates before doing any math
+            SET calc-valid TO TRUE.
+            IF laty OF coord-a < -90 OR laty OF coord-a > 90
+                OR laty OF coord-b < -90 OR laty OF coord-b > 90
+                OR lonx OF coord-a < -180 OR lonx OF coord-a > 180
+                OR lonx OF coord-b < -180 OR lonx OF coord-b > 180
+                SET calc-invalid-coords TO TRUE
+                MOVE ZERO TO meters OF return-distance
+                MOVE ZERO TO kms OF return-distance
+                MOVE ZERO TO miles OF return-distance
+                EXIT FUNCTION
+            END-IF.
+      * CALC
+            MOVE laty OF coord-a TO lat1.
+            MOVE lonx OF coord-a TO lon1.
+            MOVE laty OF coord-b TO lat2.
+            MOVE lonx OF coord-b TO lon2.
+
+            COMPUTE delta-lat = lat2 - lat1.
+            COMPUTE delta-lon = lon2 - lon1.
+
+            COMPUTE phi-1 = deg2rad(lat1).
+            COMPUTE phi-2 = FUNCTION deg2rad(lat2).
+            COMPUTE delta-phi = FUNCTION deg2rad(delta-lat).
+            COMPUTE delta-lambda = FUNCTION deg2rad(delta-lon).
+            COMPUTE a = (FUNCTION SIN(delta-phi / 2.0) ** 2) 
+                    + (FUNCTION SIN(delta-lambda / 2.0) ** 2)   
+                    * FUNCTION COS(phi-1) 
+                    * FUNCTION COS(phi-2).
+            COMPUTE c = 2 * FUNCTION ASIN(FUNCTION SQRT(a)).
+      * output distance in meter
+            COMPUTE m = r-earth * c.
+      * output distance in kilometers 
+            COMPUTE k = m / 1000.
+      * return result
+            COMPUTE mi = k * km-per-mile.
+            MOVE m TO meters OF return-distance.
+            MOVE k TO kms OF return-distance.
+            MOVE mi TO miles OF return-distance.
+            EXIT .
+       END FUNCTION fun-harvesine.
+      *-----------------------------------------------------------------
+      * SUB-ROUTINE
+      *-----------------------------------------------------------------
+      * Initial compass bearing (degrees, 0-360, 0 = true north) from
+      * coord-a to coord-b, using the same LINKAGE layout as
+      * fun-harvesine so callers can pass the identical arguments.
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       FUNCTION-ID. fun-bearing AS "bearing".
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+            FUNCTION ALL INTRINSIC
+            FUNCTION deg2rad.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       77 lat1              COMP-2    VALUE ZERO.
+       77 lon1              COMP-2    VALUE ZERO.
+       77 lat2              COMP-2    VALUE ZERO.
+       77 lon2              COMP-2    VALUE ZERO.
+       77 delta-lon         COMP-2    VALUE ZERO.
+       77 phi-1             COMP-2    VALUE ZERO.
+       77 phi-2             COMP-2    VALUE ZERO.
+       77 delta-lambda      COMP-2    VALUE ZERO.
+       77 y-val             COMP-2    VALUE ZERO.
+       77 x-val             COMP-2    VALUE ZERO.
+       77 x-term-1          COMP-2    VALUE ZERO.
+       77 x-term-2          COMP-2    VALUE ZERO.
+       77 theta-rad         COMP-2    VALUE ZERO.
+       77 bearing-deg       COMP-2    VALUE ZERO.
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 coord-a.
+        05 laty             COMP-2    VALUE ZERO.
+        05 lonx             COMP-2    VALUE ZERO.
+       01 coord-b.
+        05 laty             COMP-2    VALUE ZERO.
+        05 lonx             COMP-2    VALUE ZERO.
+      *-----------------------------------------------------------------
+       01 return-bearing    COMP-2    VALUE ZERO.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION
+            USING coord-a, coord-b
+            RETURNING return-bearing.
+      *-----------------------------------------------------------------
+            MOVE laty OF coord-a TO lat1.
+            MOVE lonx OF coord-a TO lon1.
+            MOVE laty OF coord-b TO lat2.
+            MOVE lonx OF coord-b TO lon2.
+
+            COMPUTE delta-lon = lon2 - lon1.
+            COMPUTE phi-1 = FUNCTION deg2rad(lat1).
+            COMPUTE phi-2 = FUNCTION deg2rad(lat2).
+            COMPUTE delta-lambda = FUNCTION deg2rad(delta-lon).
+
+            COMPUTE y-val = FUNCTION SIN(delta-lambda)
+                    * FUNCTION COS(phi-2).
+            COMPUTE x-term-1 = FUNCTION COS(phi-1) * FUNCTION SIN(phi-2).
+            COMPUTE x-term-2 = FUNCTION SIN(phi-1) * FUNCTION COS(phi-2).
+            COMPUTE x-term-2 = x-term-2 * FUNCTION COS(delta-lambda).
+            COMPUTE x-val = x-term-1 - x-term-2.
+
+      * atan2(y-val, x-val), since GnuCOBOL only supplies one-argument
+      * FUNCTION ATAN.
+            EVALUATE TRUE
+                WHEN x-val > 0
+                    COMPUTE theta-rad = FUNCTION ATAN(y-val / x-val)
+                WHEN x-val < 0 AND y-val >= 0
+                    COMPUTE theta-rad =
+                        FUNCTION ATAN(y-val / x-val) + FUNCTION PI()
+                WHEN x-val < 0 AND y-val < 0
+                    COMPUTE theta-rad =
+                        FUNCTION ATAN(y-val / x-val) - FUNCTION PI()
+                WHEN x-val = 0 AND y-val > 0
+                    COMPUTE theta-rad = FUNCTION PI() / 2
+                WHEN x-val = 0 AND y-val < 0
+                    COMPUTE theta-rad = 0 - (FUNCTION PI() / 2)
+                WHEN OTHER
+                    MOVE 0 TO theta-rad
+            END-EVALUATE.
+
+            COMPUTE bearing-deg = theta-rad * 180 / FUNCTION PI().
+            IF bearing-deg < 0
+                COMPUTE return-bearing = bearing-deg + 360
+            ELSE
+                MOVE bearing-deg TO return-bearing
+            END-IF.
+            EXIT FUNCTION.
+       END FUNCTION fun-bearing.
+      *-----------------------------------------------------------------
+      * SUB-ROUTINE
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       FUNCTION-ID. fun-deg2rad AS "deg2rad".
+      *-----------------------------------------------------------------  
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------  
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 value-degree     COMP-2  VALUE ZERO.
+       01 return-radian    COMP-2  VALUE ZERO.
+      *-----------------------------------------------------------------  
+       PROCEDURE DIVISION
+            USING value-degree
+            RETURNING return-radian.
+            COMPUTE return-radian = value-degree * FUNCTION PI()/180.
+            EXIT FUNCTION.
+       END FUNCTION fun-deg2rad.
        
\ No newline at end of file
