@@ -0,0 +1,16 @@
+      ******************************************************************
+      * SCREENIO
+      * Shop-wide screen-attribute constants.  COPY this member into
+      * WORKING-STORAGE, LOCAL-STORAGE, or SCREEN SECTION alike (it is
+      * written as 78-level constants so it is legal in all three) so
+      * every screen program shares one set of color names instead of
+      * each one inventing its own.
+      ******************************************************************
+       78 COB-COLOR-BLACK          VALUE 0.
+       78 COB-COLOR-BLUE           VALUE 1.
+       78 COB-COLOR-GREEN          VALUE 2.
+       78 COB-COLOR-CYAN           VALUE 3.
+       78 COB-COLOR-RED            VALUE 4.
+       78 COB-COLOR-MAGENTA        VALUE 5.
+       78 COB-COLOR-YELLOW         VALUE 6.
+       78 COB-COLOR-WHITE          VALUE 7.
