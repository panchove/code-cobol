@@ -0,0 +1,31 @@
+      ******************************************************************
+      * CPY/MESSAGES
+      * Shop-wide bilingual (ES/EN) message table, looked up through
+      * the msg-lookup subprogram rather than COPYed straight into
+      * WORKING-STORAGE -- teclado used to keep this table to itself,
+      * but any screen-* program that needs a localized message
+      * CALLs msg-lookup the same way every program already CALLs
+      * log-error, instead of keeping its own private copy of the
+      * text.  Add new messages here and give them a code below;
+      * msg-lookup does not need to change.
+      ******************************************************************
+       01 MSG-TABLE-DATA.
+           05 FILLER            PIC X(40) VALUE "Hola mundo...".
+           05 FILLER            PIC X(40) VALUE "Hello world...".
+           05 FILLER            PIC X(40)
+               VALUE "Se produjo un error en el calculo".
+           05 FILLER            PIC X(40)
+               VALUE "An error occurred in the calculation".
+           05 FILLER            PIC X(40)
+               VALUE "Modulo en construccion.".
+           05 FILLER            PIC X(40)
+               VALUE "Module under construction.".
+       01 MSG-TABLE REDEFINES MSG-TABLE-DATA.
+           05 MSG-ENTRY OCCURS 3 TIMES INDEXED BY MSG-IDX.
+               10 MSG-TEXT-ES   PIC X(40).
+               10 MSG-TEXT-EN   PIC X(40).
+
+      *   Codes callers pass to msg-lookup in lk-msg-code.
+       78 MSG-CODE-GREETING       VALUE 1.
+       78 MSG-CODE-CALC-ERROR     VALUE 2.
+       78 MSG-CODE-UNDER-CONSTR   VALUE 3.
