@@ -0,0 +1,22 @@
+      ******************************************************************
+      * CPY/C-BRIDGE
+      * Shared pointer-passing LINKAGE pattern for calling a named C
+      * routine that takes a single BY VALUE pointer argument.
+      * c-bridge.cbl's LINKAGE SECTION COPYs this member so its
+      * PROCEDURE DIVISION USING clause matches exactly what callers
+      * build on their own side; any caller wanting to CALL "c-bridge"
+      * should COPY this same member into its own WORKING/LOCAL
+      * storage instead of hand-declaring lk-c-func-name/lk-ptr/
+      * lk-status fields from scratch.
+      *
+      * House rule: always MOVE the routine name into a PIC X(30)
+      * field first and CALL with that field, rather than CALLing
+      * "c-bridge" with a short literal in place -- keep the argument
+      * at lk-c-func-name's declared width instead of relying on the
+      * literal itself to be padded out to it.
+      ******************************************************************
+       77 lk-c-func-name       PIC X(30).
+       77 lk-ptr               POINTER.
+       77 lk-status            PIC X(01).
+           88 lk-call-ok           VALUE "0".
+           88 lk-call-failed       VALUE "1".
