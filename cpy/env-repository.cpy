@@ -0,0 +1,15 @@
+      ******************************************************************
+      * ENV-REPOSITORY
+      * Shop-wide REPOSITORY paragraph listing every user-defined
+      * FUNCTION-ID in the cobol-test function library, so any
+      * program that calls one of them just COPYs this member
+      * instead of restating the REPOSITORY entry by hand.
+      ******************************************************************
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC
+           FUNCTION lentrim
+           FUNCTION lentrim-utf8
+           FUNCTION centerpos
+           FUNCTION centerpos-lines
+           FUNCTION padleft
+           FUNCTION padright.
