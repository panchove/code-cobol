@@ -0,0 +1,12 @@
+      ******************************************************************
+      * ENV-SPECIAL-NAMES
+      * Shop-wide SPECIAL-NAMES paragraph for non-screen programs
+      * (function libraries, batch mainlines).  Enables the CRT
+      * console extensions (DISPLAY ... AT / WITH clauses) used
+      * throughout the shop without every program restating it.
+      * The clause itself lives in env-config so there is a single
+      * copy of it in the shop; this member just supplies the
+      * SPECIAL-NAMES. header for callers that COPY it standalone.
+      ******************************************************************
+       SPECIAL-NAMES.
+           COPY "cpy/env-config".
