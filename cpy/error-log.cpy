@@ -0,0 +1,27 @@
+      ******************************************************************
+      * CPY/ERROR-LOG
+      * Shared record layout for the shop-wide error log, written by
+      * the log-error subprogram.  COPY this member into the FD of
+      * any program that reads the log back; log-error itself is the
+      * only program that should ever OPEN it for OUTPUT/EXTEND.
+      * elog-code follows the same 0/4/8/12/16 scale as
+      * cpy/return-codes, since log-error moves it straight into
+      * RETURN-CODE for the caller.
+      ******************************************************************
+      * NOTE: no VALUE clause on these items -- a VALUE below the 01
+      * level of a FILE SECTION record is not a reliable way to
+      * initialize a separator byte at WRITE time, so the separators
+      * are blanked explicitly by log-error's own MOVE SPACES TO
+      * error-log-rec before it fills in the individual fields.
+       01 error-log-rec.
+           05 elog-date        PIC X(10).
+           05 elog-sep1        PIC X.
+           05 elog-time        PIC X(08).
+           05 elog-sep2        PIC X.
+           05 elog-program     PIC X(20).
+           05 elog-sep3        PIC X.
+           05 elog-paragraph   PIC X(20).
+           05 elog-sep4        PIC X.
+           05 elog-code        PIC 9(04).
+           05 elog-sep5        PIC X.
+           05 elog-message     PIC X(60).
