@@ -0,0 +1,35 @@
+      ******************************************************************
+      * APP-CONFIG
+      * Shop-wide default configuration: data file paths, default
+      * locale, and default color scheme.  COPY this member into
+      * WORKING-STORAGE or LOCAL-STORAGE instead of hardcoding a
+      * path/locale/color literal in a program's own ACCEPT ... FROM
+      * ENVIRONMENT fallback -- changing where the shop's data lives,
+      * or its default language or colors, is then a one-line edit
+      * here instead of a hunt through every .cbl that happens to
+      * reference it.  Written as 78-level constants, same as
+      * cpy/screenio and cpy/return-codes, so it needs no data item
+      * of its own and is legal wherever a literal is legal.
+      *
+      * Every path below is still overridable per run through its
+      * own environment variable (ROSTER_FEMALE_FILE, APPT_DATA_FILE,
+      * and so on); these are only the defaults used when that
+      * variable is not set.
+      ******************************************************************
+       78 CFG-DEFAULT-ROSTER-FEMALE   VALUE "data/res_names_female.dat".
+       78 CFG-DEFAULT-ROSTER-MALE     VALUE "data/res_names_male.dat".
+       78 CFG-DEFAULT-APPT-DATA-FILE  VALUE "data/appointments.dat".
+       78 CFG-DEFAULT-APPT-REPORT     VALUE "data/appt-report.txt".
+       78 CFG-DEFAULT-MENU-CONFIG     VALUE "data/menu-color.cfg".
+       78 CFG-DEFAULT-MENU-AUDIT      VALUE "data/menu-audit.log".
+       78 CFG-DEFAULT-ERROR-LOG       VALUE "data/error.log".
+       78 CFG-DEFAULT-GPS-COORD-FILE  VALUE "cobol-gps/data/coords.txt".
+       78 CFG-DEFAULT-GPS-RESULTS-FILE VALUE
+           "cobol-gps/data/coords-results.txt".
+
+       78 CFG-DEFAULT-LOCALE          VALUE "ES".
+
+      *   Shop default screen colors: white on green, matching the
+      *   colors saludar has always opened the main menu with.
+       78 CFG-DEFAULT-COLOR-FORE      VALUE 7.
+       78 CFG-DEFAULT-COLOR-BACK      VALUE 2.
