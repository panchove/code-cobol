@@ -0,0 +1,10 @@
+      ******************************************************************
+      * CPY/ENV-CONFIG
+      * Shop-wide SPECIAL-NAMES clauses for CRT/screen-oriented
+      * programs.  This member supplies the console mnemonic shared
+      * by every interactive program; it is COPYd directly beneath
+      * the caller's own SPECIAL-NAMES. paragraph header, so it
+      * contains clauses only (no header), terminated by the final
+      * period below.
+      ******************************************************************
+           CONSOLE IS CRT.
