@@ -0,0 +1,16 @@
+      ******************************************************************
+      * RETURN-CODES
+      * Shop-wide return-code convention, the same 0/4/8/12/16
+      * severity scale a mainframe COND parameter checks between job
+      * steps.  COPY this member wherever a program needs to report
+      * its outcome through the RETURN-CODE special register (MOVE
+      * RC-ERROR TO RETURN-CODE before STOP RUN/GOBACK) or through
+      * log-error's lk-error-code parameter.  Written as 78-level
+      * constants, same as cpy/screenio, so it is legal in WORKING-
+      * STORAGE or LOCAL-STORAGE without a data item of its own.
+      ******************************************************************
+       78 RC-SUCCESS               VALUE 0.
+       78 RC-WARNING               VALUE 4.
+       78 RC-ERROR                 VALUE 8.
+       78 RC-SEVERE                VALUE 12.
+       78 RC-ABEND                 VALUE 16.
